@@ -1,13 +1,73 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. PARAGRAPH-TEST.
 
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT TRACE-LOG-FILE ASSIGN TO "PARATRC"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS TRACE-LOG-STATUS.
+        COPY "auditsel.cpy".
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  TRACE-LOG-FILE.
+    01  TRACE-LOG-REC PIC X(60).
+
+    COPY "auditfd.cpy".
+
+    WORKING-STORAGE SECTION.
+    01 TRACE-LOG-STATUS PIC X(2).
+    01 TRACE-SEQ-NO PIC 9(2) COMP VALUE 0.
+    01 TRACE-SEQ-DISP PIC 9(2).
+    01 PARAGRAPH-THREE-CALLED PIC 9(1) COMP VALUE 0.
+        88 PARAGRAPH-THREE-WAS-CALLED VALUE 1.
+    01 CALLING-PARAGRAPH-NAME PIC X(20).
+
+    COPY "retcode.cpy".
+    COPY "auditdata.cpy" REPLACING ==":PGMNAME:"== BY =="PARAGRAPH-TEST"==.
+    COPY "dtstampdata.cpy".
+
 PROCEDURE DIVISION.
+    PERFORM 9700-AUDIT-LOG-START.
+    OPEN OUTPUT TRACE-LOG-FILE.
+
     PARAGRAPH-ONE.
+    MOVE "PARAGRAPH-ONE" TO CALLING-PARAGRAPH-NAME.
+    PERFORM 9000-LOG-TRACE-ENTRY.
     DISPLAY "This is the first paragraph in the program.".
 
     PARAGRAPH-TWO.
+    MOVE "PARAGRAPH-TWO" TO CALLING-PARAGRAPH-NAME.
+    PERFORM 9000-LOG-TRACE-ENTRY.
     DISPLAY "This is the second paragraph in the program, and is called via. fallthrough.".
-    STOP RUN.
+    IF PARAGRAPH-THREE-WAS-CALLED THEN
+        DISPLAY "PARAGRAPH-THREE was invoked."
+    ELSE
+        DISPLAY "Confirmed: PARAGRAPH-THREE was never invoked."
+    END-IF.
+    CLOSE TRACE-LOG-FILE.
+    MOVE WS-RETURN-CODE TO RETURN-CODE.
+    PERFORM 9710-AUDIT-LOG-FINISH.
+    GOBACK.
 
     PARAGRAPH-THREE.
+    MOVE 1 TO PARAGRAPH-THREE-CALLED.
+    MOVE "PARAGRAPH-THREE" TO CALLING-PARAGRAPH-NAME.
+    PERFORM 9000-LOG-TRACE-ENTRY.
     DISPLAY "This paragraph exists, but is never called.".
+
+    *> Appends the calling paragraph's name to the trace log, in call order.
+    9000-LOG-TRACE-ENTRY.
+    ADD 1 TO TRACE-SEQ-NO.
+    MOVE TRACE-SEQ-NO TO TRACE-SEQ-DISP.
+    MOVE SPACES TO TRACE-LOG-REC.
+    STRING TRACE-SEQ-DISP DELIMITED BY SIZE
+        ": " DELIMITED BY SIZE
+        CALLING-PARAGRAPH-NAME DELIMITED BY SIZE
+        INTO TRACE-LOG-REC
+    END-STRING.
+    WRITE TRACE-LOG-REC.
+
+    COPY "auditproc.cpy".
+    COPY "dtstampproc.cpy".
