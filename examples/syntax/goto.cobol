@@ -1,15 +1,46 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BACKWARDS-GOTO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "auditsel.cpy".
+           COPY "errlogsel.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY "auditfd.cpy".
+           COPY "errlogfd.cpy".
+
        WORKING-STORAGE SECTION.
        01  COUNTER          PIC 9(2) COMP VALUE 5.
+       01  COUNTER-START    PIC 9(2) COMP VALUE 5.
+       01  ITERATION-COUNT  PIC 9(9) COMP VALUE 0.
+       01  MAX-ITERATIONS   PIC 9(9) COMP VALUE 1000.
+
+       COPY "retcode.cpy".
+       COPY "auditdata.cpy" REPLACING ==":PGMNAME:"== BY =="BACKWARDS-GOTO"==.
+       COPY "errlogdata.cpy" REPLACING ==":PGMNAME:"== BY =="BACKWARDS-GOTO"==.
+       COPY "dtstampdata.cpy".
 
        PROCEDURE DIVISION.
+           PERFORM 9700-AUDIT-LOG-START.
            DISPLAY "Starting COBOL Backwards GOTO Demonstration.".
+           DISPLAY "Please enter a starting countdown value.".
+           ACCEPT COUNTER-START.
+           MOVE COUNTER-START TO COUNTER.
            PERFORM 0002-LOOP.
 
        0002-LOOP.
+           ADD 1 TO ITERATION-COUNT.
+           IF ITERATION-COUNT > MAX-ITERATIONS THEN
+               DISPLAY "ERROR: 0002-LOOP exceeded " MAX-ITERATIONS " iterations, aborting."
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE "Iteration ceiling exceeded, loop aborted." TO WS-ERROR-MSG
+               PERFORM 9300-LOG-ERROR
+               PERFORM 0003-END
+           END-IF.
+
            DISPLAY "Counter = " COUNTER.
            SUBTRACT 1 FROM COUNTER.
 
@@ -17,8 +48,15 @@
                PERFORM 0003-END
            END-IF.
 
-           GOTO 0002-LOOP.
+           GO TO 0002-LOOP.
 
        0003-END.
            DISPLAY "Done looping via backward GOTO.".
-           STOP RUN.
+           DISPLAY "Iterations executed: " ITERATION-COUNT.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           PERFORM 9710-AUDIT-LOG-FINISH.
+           GOBACK.
+
+           COPY "auditproc.cpy".
+           COPY "errlogproc.cpy".
+           COPY "dtstampproc.cpy".
