@@ -1,17 +1,80 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. DATA-TEST.
 
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT OPERAND-IN-FILE ASSIGN TO "ARITHIN"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS OPERAND-IN-STATUS.
+        SELECT RESULT-OUT-FILE ASSIGN TO "ARITHOUT"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS RESULT-OUT-STATUS.
+        COPY "auditsel.cpy".
+        COPY "errlogsel.cpy".
+
 DATA DIVISION.
+    FILE SECTION.
+    FD  OPERAND-IN-FILE.
+    01  OPERAND-IN-REC.
+        05 OI-OPERAND-A PIC 9(4).
+        05 OI-OPERAND-B PIC 9(4).
+        05 OI-OPERATOR PIC X(1).
+
+    FD  RESULT-OUT-FILE.
+    01  RESULT-OUT-REC.
+        05 RO-OPERAND-A PIC 9(4).
+        05 RO-OPERAND-B PIC 9(4).
+        05 RO-OPERATOR PIC X(1).
+        05 RO-RESULT PIC Z(4)9.
+        05 RO-ERROR-FLAG PIC X(1).
+            88 RO-ERROR VALUE "E".
+            88 RO-OK VALUE "-".
+
+    COPY "auditfd.cpy".
+    COPY "errlogfd.cpy".
+
     WORKING-STORAGE SECTION.
     01 INTEGER-A PIC 9(4) COMP VALUE 0.
     01 INTEGER-B PIC 9(4) COMP VALUE 0.
     01 INTEGER-C PIC 9(4) COMP VALUE 0.
     01 OUTPUT-INT PIC 9(4) COMP VALUE 0.
 
-    01 FLT-A PIC 9(4)P9(4) COMP VALUE 0.0.
-    01 OUTPUT-FLT PIC 9(4)P9(4) COMP VALUE 0.0.
+    01 FLT-A PIC 9(4)V9(4) COMP VALUE 0.0.
+    01 OUTPUT-FLT PIC 9(4)V9(4) COMP VALUE 0.0.
+
+    01 RUN-MODE PIC X(1) VALUE "I".
+        88 RUN-MODE-INTERACTIVE VALUE "I".
+        88 RUN-MODE-BATCH VALUE "B".
+    01 OPERAND-IN-STATUS PIC X(2).
+    01 RESULT-OUT-STATUS PIC X(2).
+    01 OPERAND-IN-EOF PIC 9(1) COMP VALUE 0.
+        88 OPERAND-IN-AT-EOF VALUE 1.
+    01 BATCH-OPERAND-A PIC 9(4) COMP.
+    01 BATCH-OPERAND-B PIC 9(4) COMP.
+    01 BATCH-RESULT PIC 9(4) COMP.
+    01 TOTAL-OPERATIONS PIC 9(6) COMP VALUE 0.
+    01 TOTAL-ERRORS PIC 9(6) COMP VALUE 0.
+
+    COPY "retcode.cpy".
+    COPY "auditdata.cpy" REPLACING ==":PGMNAME:"== BY =="DATA-TEST"==.
+    COPY "errlogdata.cpy" REPLACING ==":PGMNAME:"== BY =="DATA-TEST"==.
+    COPY "dtstampdata.cpy".
 
 PROCEDURE DIVISION.
+    PERFORM 9700-AUDIT-LOG-START.
+    DISPLAY "Run the fixed interactive demo, or a (B)atch operand-file pass?".
+    ACCEPT RUN-MODE.
+    IF RUN-MODE-BATCH THEN
+        PERFORM 5000-BATCH-RUN
+    ELSE
+        PERFORM 1000-ARITHMETIC-DEMO
+    END-IF.
+    MOVE WS-RETURN-CODE TO RETURN-CODE.
+    PERFORM 9710-AUDIT-LOG-FINISH.
+    GOBACK.
+
+    1000-ARITHMETIC-DEMO.
     MOVE 10 TO INTEGER-A.
     MOVE 20 TO INTEGER-B.
     MOVE 30 TO INTEGER-C.
@@ -34,24 +97,188 @@ PROCEDURE DIVISION.
 
     DISPLAY "\n--- Multiplication Tests ---".
     DISPLAY "A = " INTEGER-A ", B = " INTEGER-B ", C = " INTEGER-C ", OUT = " OUTPUT-INT.
-    MULTIPLY INTEGER-A BY INTEGER-C GIVING OUTPUT-INT.
+    MULTIPLY INTEGER-A BY INTEGER-C GIVING OUTPUT-INT
+        ON SIZE ERROR
+            DISPLAY "ERROR: overflow multiplying INTEGER-A by INTEGER-C."
+            MOVE 8 TO WS-RETURN-CODE
+            MOVE "Interactive demo overflowed multiplying INTEGER-A by INTEGER-C." TO WS-ERROR-MSG
+            PERFORM 9300-LOG-ERROR
+    END-MULTIPLY.
     DISPLAY "A = " INTEGER-A ", B = " INTEGER-B ", C = " INTEGER-C ", OUT = " OUTPUT-INT.
-    MULTIPLY INTEGER-A BY INTEGER-B.
+    MULTIPLY INTEGER-A BY INTEGER-B
+        ON SIZE ERROR
+            DISPLAY "ERROR: overflow multiplying INTEGER-A by INTEGER-B."
+            MOVE 8 TO WS-RETURN-CODE
+            MOVE "Interactive demo overflowed multiplying INTEGER-A by INTEGER-B." TO WS-ERROR-MSG
+            PERFORM 9300-LOG-ERROR
+    END-MULTIPLY.
     DISPLAY "A = " INTEGER-A ", B = " INTEGER-B ", C = " INTEGER-C ", OUT = " OUTPUT-INT.
-    MULTIPLY INTEGER-A INTEGER-B BY INTEGER-C GIVING OUTPUT-INT.
+    MULTIPLY INTEGER-A BY INTEGER-B GIVING OUTPUT-INT
+        ON SIZE ERROR
+            DISPLAY "ERROR: overflow multiplying INTEGER-A by INTEGER-B into OUTPUT-INT."
+            MOVE 8 TO WS-RETURN-CODE
+            MOVE "Interactive demo overflowed multiplying INTEGER-A by INTEGER-B into OUTPUT-INT." TO WS-ERROR-MSG
+            PERFORM 9300-LOG-ERROR
+    END-MULTIPLY.
+    MULTIPLY OUTPUT-INT BY INTEGER-C GIVING OUTPUT-INT
+        ON SIZE ERROR
+            DISPLAY "ERROR: overflow multiplying OUTPUT-INT by INTEGER-C."
+            MOVE 8 TO WS-RETURN-CODE
+            MOVE "Interactive demo overflowed multiplying OUTPUT-INT by INTEGER-C." TO WS-ERROR-MSG
+            PERFORM 9300-LOG-ERROR
+    END-MULTIPLY.
     DISPLAY "A = " INTEGER-A ", B = " INTEGER-B ", C = " INTEGER-C ", OUT = " OUTPUT-INT.
 
     DISPLAY "\n--- Division Tests ---".
     MOVE 10.5 TO FLT-A.
     DISPLAY "FLT-A = " FLT-A ", B = " INTEGER-B ", C = " INTEGER-C ", OUT-INT = " OUTPUT-INT ", OUT-FLT = " OUTPUT-FLT.
-    DIVIDE INTEGER-C INTO INTEGER-B.
+    IF INTEGER-C = 0 THEN
+        DISPLAY "SKIPPED: divisor INTEGER-C is zero."
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "Interactive demo skipped a divide, INTEGER-C was zero." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+    ELSE
+        DIVIDE INTEGER-C INTO INTEGER-B
+            ON SIZE ERROR
+                DISPLAY "ERROR: overflow dividing INTEGER-C into INTEGER-B."
+                MOVE 8 TO WS-RETURN-CODE
+                MOVE "Interactive demo overflowed dividing INTEGER-C into INTEGER-B." TO WS-ERROR-MSG
+                PERFORM 9300-LOG-ERROR
+        END-DIVIDE
+    END-IF.
     DISPLAY "FLT-A = " FLT-A ", B = " INTEGER-B ", C = " INTEGER-C ", OUT-INT = " OUTPUT-INT ", OUT-FLT = " OUTPUT-FLT.
-    DIVIDE INTEGER-B INTO INTEGER-C GIVING INTEGER-C.
+    IF INTEGER-B = 0 THEN
+        DISPLAY "SKIPPED: divisor INTEGER-B is zero."
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "Interactive demo skipped a divide, INTEGER-B was zero." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+    ELSE
+        DIVIDE INTEGER-B INTO INTEGER-C GIVING INTEGER-C
+            ON SIZE ERROR
+                DISPLAY "ERROR: overflow dividing INTEGER-B into INTEGER-C."
+                MOVE 8 TO WS-RETURN-CODE
+                MOVE "Interactive demo overflowed dividing INTEGER-B into INTEGER-C." TO WS-ERROR-MSG
+                PERFORM 9300-LOG-ERROR
+        END-DIVIDE
+    END-IF.
     DISPLAY "FLT-A = " FLT-A ", B = " INTEGER-B ", C = " INTEGER-C ", OUT-INT = " OUTPUT-INT ", OUT-FLT = " OUTPUT-FLT.
-    DIVIDE INTEGER-B BY INTEGER-C GIVING INTEGER-C.
+    IF INTEGER-C = 0 THEN
+        DISPLAY "SKIPPED: divisor INTEGER-C is zero."
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "Interactive demo skipped a divide, INTEGER-C was zero." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+    ELSE
+        DIVIDE INTEGER-B BY INTEGER-C GIVING INTEGER-C
+            ON SIZE ERROR
+                DISPLAY "ERROR: overflow dividing INTEGER-B by INTEGER-C."
+                MOVE 8 TO WS-RETURN-CODE
+                MOVE "Interactive demo overflowed dividing INTEGER-B by INTEGER-C." TO WS-ERROR-MSG
+                PERFORM 9300-LOG-ERROR
+        END-DIVIDE
+    END-IF.
     DISPLAY "FLT-A = " FLT-A ", B = " INTEGER-B ", C = " INTEGER-C ", OUT-INT = " OUTPUT-INT ", OUT-FLT = " OUTPUT-FLT.
-    DIVIDE INTEGER-B INTO FLT-A.
+    IF INTEGER-B = 0 THEN
+        DISPLAY "SKIPPED: divisor INTEGER-B is zero."
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "Interactive demo skipped a divide, INTEGER-B was zero." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+    ELSE
+        DIVIDE INTEGER-B INTO FLT-A ROUNDED
+            ON SIZE ERROR
+                DISPLAY "ERROR: overflow dividing INTEGER-B into FLT-A."
+                MOVE 8 TO WS-RETURN-CODE
+                MOVE "Interactive demo overflowed dividing INTEGER-B into FLT-A." TO WS-ERROR-MSG
+                PERFORM 9300-LOG-ERROR
+        END-DIVIDE
+    END-IF.
     DISPLAY "FLT-A = " FLT-A ", B = " INTEGER-B ", C = " INTEGER-C ", OUT-INT = " OUTPUT-INT ", OUT-FLT = " OUTPUT-FLT.
-    DIVIDE FLT-A INTO INTEGER-B GIVING OUTPUT-FLT.
+    IF FLT-A = 0 THEN
+        DISPLAY "SKIPPED: divisor FLT-A is zero."
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "Interactive demo skipped a divide, FLT-A was zero." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+    ELSE
+        DIVIDE FLT-A INTO INTEGER-B GIVING OUTPUT-FLT ROUNDED
+            ON SIZE ERROR
+                DISPLAY "ERROR: overflow dividing FLT-A into INTEGER-B."
+                MOVE 8 TO WS-RETURN-CODE
+                MOVE "Interactive demo overflowed dividing FLT-A into INTEGER-B." TO WS-ERROR-MSG
+                PERFORM 9300-LOG-ERROR
+        END-DIVIDE
+    END-IF.
     DISPLAY "FLT-A = " FLT-A ", B = " INTEGER-B ", C = " INTEGER-C ", OUT-INT = " OUTPUT-INT ", OUT-FLT = " OUTPUT-FLT.
-STOP RUN.
\ No newline at end of file
+
+    *> ---------------------
+    *> BATCH OPERAND-FILE MODE
+    *> ---------------------
+
+    5000-BATCH-RUN.
+    OPEN INPUT OPERAND-IN-FILE.
+    IF OPERAND-IN-STATUS = "00" THEN
+        OPEN OUTPUT RESULT-OUT-FILE
+        PERFORM 5100-BATCH-READ-RECORD
+        PERFORM 5200-BATCH-PROCESS-RECORD UNTIL OPERAND-IN-AT-EOF
+        CLOSE OPERAND-IN-FILE
+        CLOSE RESULT-OUT-FILE
+        DISPLAY "-- Batch Arithmetic Report --"
+        DISPLAY "Operations processed : " TOTAL-OPERATIONS
+        DISPLAY "Operations in error   : " TOTAL-ERRORS
+        IF TOTAL-ERRORS > 0 THEN
+            MOVE 8 TO WS-RETURN-CODE
+            MOVE "One or more batch operations failed or overflowed." TO WS-ERROR-MSG
+            PERFORM 9300-LOG-ERROR
+        END-IF
+    ELSE
+        DISPLAY "Batch operand file not found, nothing to process."
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "Batch operand file (ARITHIN) was not found." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+    END-IF.
+
+    5100-BATCH-READ-RECORD.
+    READ OPERAND-IN-FILE
+        AT END MOVE 1 TO OPERAND-IN-EOF
+    END-READ.
+
+    5200-BATCH-PROCESS-RECORD.
+    MOVE OI-OPERAND-A TO BATCH-OPERAND-A RO-OPERAND-A.
+    MOVE OI-OPERAND-B TO BATCH-OPERAND-B RO-OPERAND-B.
+    MOVE OI-OPERATOR TO RO-OPERATOR.
+    MOVE 0 TO BATCH-RESULT.
+    SET RO-OK TO TRUE.
+    ADD 1 TO TOTAL-OPERATIONS.
+    EVALUATE OI-OPERATOR
+        WHEN "A"
+            ADD BATCH-OPERAND-A TO BATCH-OPERAND-B GIVING BATCH-RESULT
+                ON SIZE ERROR PERFORM 5300-FLAG-BATCH-ERROR
+            END-ADD
+        WHEN "S"
+            SUBTRACT BATCH-OPERAND-B FROM BATCH-OPERAND-A GIVING BATCH-RESULT
+                ON SIZE ERROR PERFORM 5300-FLAG-BATCH-ERROR
+            END-SUBTRACT
+        WHEN "M"
+            MULTIPLY BATCH-OPERAND-A BY BATCH-OPERAND-B GIVING BATCH-RESULT
+                ON SIZE ERROR PERFORM 5300-FLAG-BATCH-ERROR
+            END-MULTIPLY
+        WHEN "D"
+            IF BATCH-OPERAND-B = 0 THEN
+                PERFORM 5300-FLAG-BATCH-ERROR
+            ELSE
+                DIVIDE BATCH-OPERAND-B INTO BATCH-OPERAND-A GIVING BATCH-RESULT
+                    ON SIZE ERROR PERFORM 5300-FLAG-BATCH-ERROR
+                END-DIVIDE
+            END-IF
+        WHEN OTHER
+            PERFORM 5300-FLAG-BATCH-ERROR
+    END-EVALUATE.
+    MOVE BATCH-RESULT TO RO-RESULT.
+    WRITE RESULT-OUT-REC.
+    PERFORM 5100-BATCH-READ-RECORD.
+
+    5300-FLAG-BATCH-ERROR.
+    SET RO-ERROR TO TRUE.
+    ADD 1 TO TOTAL-ERRORS.
+
+    COPY "auditproc.cpy".
+    COPY "errlogproc.cpy".
+    COPY "dtstampproc.cpy".
