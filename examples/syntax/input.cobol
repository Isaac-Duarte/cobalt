@@ -1,22 +1,196 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. INPUT-TEST.
 
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT PARM-IN-FILE ASSIGN TO "INPARM"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS PARM-IN-STATUS.
+        SELECT CAPTURE-LOG-FILE ASSIGN TO "INLOG"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS CAPTURE-LOG-STATUS.
+        COPY "auditsel.cpy".
+        COPY "errlogsel.cpy".
+
 DATA DIVISION.
+    FILE SECTION.
+    FD  PARM-IN-FILE.
+    01  PARM-IN-REC.
+        05 PI-STR PIC X(25).
+        05 PI-INT PIC 9(4).
+        05 PI-FLOAT PIC 9(4)V9(4).
+
+    FD  CAPTURE-LOG-FILE.
+    01  CAPTURE-LOG-REC PIC X(80).
+
+    COPY "auditfd.cpy".
+    COPY "errlogfd.cpy".
+
     WORKING-STORAGE SECTION.
     01 INPUT-STORE-STR PIC X(25) VALUE "Initial".
     01 INPUT-STORE-INT PIC 9(4) COMP VALUE 0.
-    01 INPUT-STORE-FLOAT PIC 9(4)P9(4) COMP VALUE 0.0.
+    01 INPUT-STORE-FLOAT PIC 9(4)V9(4) COMP VALUE 0.0.
+
+    01 RUN-MODE PIC X(1) VALUE "I".
+        88 RUN-MODE-INTERACTIVE VALUE "I".
+        88 RUN-MODE-BATCH VALUE "B".
+    01 PARM-IN-STATUS PIC X(2).
+    01 CAPTURE-LOG-STATUS PIC X(2).
+
+    01 RAW-INT-INPUT PIC X(10).
+    01 RAW-FLOAT-INPUT PIC X(10).
+    01 RAW-VALID PIC 9(1) COMP VALUE 0.
+        88 RAW-IS-VALID VALUE 1.
+    01 FLOAT-SCAN-IDX PIC 9(2) COMP.
+    01 FLOAT-SCAN-CHAR PIC X(1).
+    01 FLOAT-SCAN-LEN PIC 9(2) COMP.
+    01 FLOAT-DECIMAL-COUNT PIC 9(1) COMP.
+
+    01 LOG-TIMESTAMP PIC 9(8).
+    01 LOG-TIME PIC 9(6).
+    01 LOG-INT-DISP PIC 9(4).
+    01 LOG-FLOAT-DISP PIC 9(4).9(4).
+
+    COPY "retcode.cpy".
+    COPY "auditdata.cpy" REPLACING ==":PGMNAME:"== BY =="INPUT-TEST"==.
+    COPY "errlogdata.cpy" REPLACING ==":PGMNAME:"== BY =="INPUT-TEST"==.
+    COPY "dtstampdata.cpy".
+    COPY "editdata.cpy".
 
 PROCEDURE DIVISION.
-    DISPLAY "Please input some string test data (under 25 chars).".
-    ACCEPT INPUT-STORE-STR.
-    DISPLAY "Please input some integer test data (under 25 chars).".
-    ACCEPT INPUT-STORE-INT.
-    DISPLAY "Please input some float test data (under 25 chars).".
-    ACCEPT INPUT-STORE-FLOAT.
+    PERFORM 9700-AUDIT-LOG-START.
+    DISPLAY "Capture test data (I)nteractively, or from a (B)atch parameter file?".
+    ACCEPT RUN-MODE.
+    IF RUN-MODE-BATCH THEN
+        PERFORM 1000-CAPTURE-FROM-PARM-FILE
+    ELSE
+        PERFORM 2000-CAPTURE-INTERACTIVE
+    END-IF.
 
     DISPLAY "\n--- Results ---".
     DISPLAY "String: " INPUT-STORE-STR.
     DISPLAY "Integer: " INPUT-STORE-INT.
     DISPLAY "Float: " INPUT-STORE-FLOAT.
-    STOP RUN.
\ No newline at end of file
+
+    PERFORM 3000-LOG-CAPTURE.
+    MOVE WS-RETURN-CODE TO RETURN-CODE.
+    PERFORM 9710-AUDIT-LOG-FINISH.
+    STOP RUN.
+
+    *> ---------------------
+    *> INTERACTIVE CAPTURE
+    *> ---------------------
+
+    2000-CAPTURE-INTERACTIVE.
+    DISPLAY "Please input some string test data (under 25 chars).".
+    ACCEPT INPUT-STORE-STR.
+
+    MOVE 0 TO RAW-VALID.
+    PERFORM 2100-CAPTURE-INT-ATTEMPT UNTIL RAW-IS-VALID.
+
+    MOVE 0 TO RAW-VALID.
+    PERFORM 2200-CAPTURE-FLOAT-ATTEMPT UNTIL RAW-IS-VALID.
+
+    2100-CAPTURE-INT-ATTEMPT.
+    DISPLAY "Please input some integer test data (under 10 chars).".
+    ACCEPT RAW-INT-INPUT.
+    MOVE RAW-INT-INPUT TO EDIT-INPUT-FIELD.
+    PERFORM 9200-EDIT-CHECK-NUMERIC.
+    IF EDIT-IS-VALID AND EDIT-INPUT-LEN NOT > 4 THEN
+        MOVE RAW-INT-INPUT TO INPUT-STORE-INT
+        MOVE 1 TO RAW-VALID
+    ELSE
+        DISPLAY "That is not a valid integer (max 4 digits), please try again."
+    END-IF.
+
+    2200-CAPTURE-FLOAT-ATTEMPT.
+    DISPLAY "Please input some float test data (under 10 chars).".
+    ACCEPT RAW-FLOAT-INPUT.
+    PERFORM 2210-VALIDATE-FLOAT-CHARS.
+    IF RAW-IS-VALID THEN
+        MOVE FUNCTION NUMVAL(RAW-FLOAT-INPUT) TO INPUT-STORE-FLOAT
+    ELSE
+        DISPLAY "That is not a valid float, please try again."
+    END-IF.
+
+    *> Scans RAW-FLOAT-INPUT for only digits and at most one decimal point.
+    2210-VALIDATE-FLOAT-CHARS.
+    MOVE 1 TO RAW-VALID.
+    MOVE 0 TO FLOAT-DECIMAL-COUNT.
+    *> ACCEPT leaves RAW-FLOAT-INPUT left-justified, but a leading
+    *> space in what was typed would otherwise misalign the scan below
+    *> against the trimmed length -- strip it here first.
+    MOVE FUNCTION TRIM(RAW-FLOAT-INPUT LEADING) TO RAW-FLOAT-INPUT.
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(RAW-FLOAT-INPUT)) TO FLOAT-SCAN-LEN.
+    IF FLOAT-SCAN-LEN = 0 THEN
+        MOVE 0 TO RAW-VALID
+    ELSE
+        MOVE 1 TO FLOAT-SCAN-IDX
+        PERFORM 2220-SCAN-ONE-FLOAT-CHAR UNTIL FLOAT-SCAN-IDX > FLOAT-SCAN-LEN OR NOT RAW-IS-VALID
+    END-IF.
+
+    2220-SCAN-ONE-FLOAT-CHAR.
+    MOVE RAW-FLOAT-INPUT(FLOAT-SCAN-IDX:1) TO FLOAT-SCAN-CHAR.
+    IF FLOAT-SCAN-CHAR = "." THEN
+        ADD 1 TO FLOAT-DECIMAL-COUNT
+        IF FLOAT-DECIMAL-COUNT > 1 THEN
+            MOVE 0 TO RAW-VALID
+        END-IF
+    ELSE
+        IF FLOAT-SCAN-CHAR < "0" OR FLOAT-SCAN-CHAR > "9" THEN
+            MOVE 0 TO RAW-VALID
+        END-IF
+    END-IF.
+    ADD 1 TO FLOAT-SCAN-IDX.
+
+    *> ---------------------
+    *> BATCH PARAMETER-FILE CAPTURE
+    *> ---------------------
+
+    1000-CAPTURE-FROM-PARM-FILE.
+    OPEN INPUT PARM-IN-FILE.
+    READ PARM-IN-FILE
+        AT END DISPLAY "No parameter record found, keeping default values."
+    END-READ.
+    IF PARM-IN-STATUS = "00" THEN
+        MOVE PI-STR TO INPUT-STORE-STR
+        MOVE PI-INT TO INPUT-STORE-INT
+        MOVE PI-FLOAT TO INPUT-STORE-FLOAT
+    ELSE
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "No parameter record found, kept default values." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+    END-IF.
+    CLOSE PARM-IN-FILE.
+
+    *> ---------------------
+    *> CAPTURE LOG
+    *> ---------------------
+
+    3000-LOG-CAPTURE.
+    PERFORM 9400-STAMP-CURRENT-DATETIME.
+    MOVE WS-CURRENT-DATE-8 TO LOG-TIMESTAMP.
+    MOVE WS-CURRENT-TIME-6 TO LOG-TIME.
+    MOVE INPUT-STORE-INT TO LOG-INT-DISP.
+    MOVE INPUT-STORE-FLOAT TO LOG-FLOAT-DISP.
+    OPEN EXTEND CAPTURE-LOG-FILE.
+    MOVE SPACES TO CAPTURE-LOG-REC.
+    STRING LOG-TIMESTAMP DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        LOG-TIME DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        INPUT-STORE-STR DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        LOG-INT-DISP DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        LOG-FLOAT-DISP DELIMITED BY SIZE
+        INTO CAPTURE-LOG-REC
+    END-STRING.
+    WRITE CAPTURE-LOG-REC.
+    CLOSE CAPTURE-LOG-FILE.
+
+    COPY "auditproc.cpy".
+    COPY "errlogproc.cpy".
+    COPY "dtstampproc.cpy".
+    COPY "editproc.cpy".
