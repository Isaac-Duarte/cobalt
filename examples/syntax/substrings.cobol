@@ -1,13 +1,55 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SUBSTRINGS-TEST.
 
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT SUBSTR-IN-FILE ASSIGN TO "SUBIN"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS SUBSTR-IN-STATUS.
+        COPY "auditsel.cpy".
+        COPY "errlogsel.cpy".
+
 DATA DIVISION.
+    FILE SECTION.
+    FD  SUBSTR-IN-FILE.
+    01  SUBSTR-IN-REC.
+        05 SI-STRING PIC X(11).
+        05 SI-START PIC 9(2).
+        05 SI-LENGTH PIC 9(2).
+
+    COPY "auditfd.cpy".
+    COPY "errlogfd.cpy".
+
     WORKING-STORAGE SECTION.
     01 CUR-LEN PIC 9(5) COMP VALUE 1.
     01 STRING-A PIC X(11).
     01 STRING-B PIC X(11) VALUE "Hello World".
 
+    01 RUN-MODE PIC X(1) VALUE "I".
+        88 RUN-MODE-INTERACTIVE VALUE "I".
+        88 RUN-MODE-BATCH VALUE "B".
+    01 SUBSTR-IN-STATUS PIC X(2).
+    01 SUBSTR-IN-EOF PIC 9(1) COMP VALUE 0.
+        88 SUBSTR-IN-AT-EOF VALUE 1.
+    01 FIELD-MAX-LEN PIC 9(2) COMP VALUE 11.
+    01 BOUNDS-OK PIC 9(1) COMP VALUE 1.
+        88 BOUNDS-ARE-OK VALUE 1.
+
+    01 DELIM-CHAR PIC X(1) VALUE ",".
+    01 SPLIT-IDX PIC 9(5) COMP VALUE 1.
+    01 SPLIT-CHAR PIC X(1).
+    01 SPLIT-FIELD-NO PIC 9(2) COMP VALUE 1.
+    01 SPLIT-FIELD-POS PIC 9(2) COMP VALUE 1.
+    01 SPLIT-FIELDS PIC X(11) OCCURS 5 TIMES.
+
+    COPY "retcode.cpy".
+    COPY "auditdata.cpy" REPLACING ==":PGMNAME:"== BY =="SUBSTRINGS-TEST"==.
+    COPY "errlogdata.cpy" REPLACING ==":PGMNAME:"== BY =="SUBSTRINGS-TEST"==.
+    COPY "dtstampdata.cpy".
+
 PROCEDURE DIVISION.
+    PERFORM 9700-AUDIT-LOG-START.
     DISPLAY "-- Initial Values --".
     DISPLAY "String A: " STRING-A.
     DISPLAY "String B: " STRING-B.
@@ -21,7 +63,7 @@ PROCEDURE DIVISION.
     DISPLAY "String B: " STRING-B.
     DISPLAY "".
 
-    MOVE STRING-B(0:5) TO STRING-A.
+    MOVE STRING-B(1:5) TO STRING-A.
     MOVE STRING-A(2:6) TO STRING-B(2:6).
 
     DISPLAY "-- Variable Moved Values --".
@@ -34,9 +76,107 @@ PROCEDURE DIVISION.
     DISPLAY "String A: " STRING-A.
     MOVE "Hello World" TO STRING-B.
     PERFORM ITER-SUBSTR WITH TEST AFTER UNTIL CUR-LEN > 11.
-    STOP RUN.
+    DISPLAY "".
+
+    DISPLAY "-- Delimiter Split --".
+    DISPLAY "Please enter a delimiter character.".
+    ACCEPT DELIM-CHAR.
+    PERFORM SPLIT-ON-DELIMITER.
+    DISPLAY "".
+
+    DISPLAY "-- File-Driven Substring Extraction --".
+    DISPLAY "Extract from a (I)nteractive literal, or a (B)atch file?".
+    ACCEPT RUN-MODE.
+    IF RUN-MODE-BATCH THEN
+        PERFORM 1000-BATCH-RUN
+    END-IF.
+    MOVE WS-RETURN-CODE TO RETURN-CODE.
+    PERFORM 9710-AUDIT-LOG-FINISH.
+    GOBACK.
 
     ITER-SUBSTR.
-    MOVE STRING-B(0:CUR-LEN) TO STRING-A.
+    MOVE STRING-B(1:CUR-LEN) TO STRING-A.
     DISPLAY "String A: " STRING-A " (len = " CUR-LEN ")".
     ADD 1 TO CUR-LEN.
+
+    *> ---------------------
+    *> FILE-DRIVEN EXTRACTION
+    *> ---------------------
+
+    1000-BATCH-RUN.
+    OPEN INPUT SUBSTR-IN-FILE.
+    IF SUBSTR-IN-STATUS = "00" THEN
+        PERFORM 1100-BATCH-READ-RECORD
+        PERFORM 1200-BATCH-EXTRACT-RECORD UNTIL SUBSTR-IN-AT-EOF
+        CLOSE SUBSTR-IN-FILE
+    ELSE
+        DISPLAY "Batch input file not found, nothing to extract."
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "Batch input file (SUBIN) was not found." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+    END-IF.
+
+    1100-BATCH-READ-RECORD.
+    READ SUBSTR-IN-FILE
+        AT END MOVE 1 TO SUBSTR-IN-EOF
+    END-READ.
+
+    1200-BATCH-EXTRACT-RECORD.
+    PERFORM 1300-CHECK-SUBSTR-BOUNDS.
+    IF BOUNDS-ARE-OK THEN
+        MOVE SI-STRING(SI-START:SI-LENGTH) TO STRING-A
+        DISPLAY "Extracted: " STRING-A
+    ELSE
+        DISPLAY "Skipped record, offset/length out of bounds: " SUBSTR-IN-REC
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "One or more batch records had an offset/length out of bounds." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+    END-IF.
+    PERFORM 1100-BATCH-READ-RECORD.
+
+    *> Bounds check for a requested SI-START/SI-LENGTH pair against FIELD-MAX-LEN.
+    1300-CHECK-SUBSTR-BOUNDS.
+    MOVE 1 TO BOUNDS-OK.
+    IF SI-START < 1 THEN
+        MOVE 0 TO BOUNDS-OK
+    END-IF.
+    IF SI-LENGTH < 1 THEN
+        MOVE 0 TO BOUNDS-OK
+    END-IF.
+    IF SI-START + SI-LENGTH - 1 > FIELD-MAX-LEN THEN
+        MOVE 0 TO BOUNDS-OK
+    END-IF.
+
+    *> ---------------------
+    *> DELIMITER SPLIT
+    *> ---------------------
+
+    SPLIT-ON-DELIMITER.
+    MOVE 1 TO SPLIT-IDX.
+    MOVE 1 TO SPLIT-FIELD-NO.
+    MOVE 1 TO SPLIT-FIELD-POS.
+    MOVE SPACES TO SPLIT-FIELDS(1).
+    MOVE SPACES TO SPLIT-FIELDS(2).
+    MOVE SPACES TO SPLIT-FIELDS(3).
+    MOVE SPACES TO SPLIT-FIELDS(4).
+    MOVE SPACES TO SPLIT-FIELDS(5).
+    PERFORM SPLIT-SCAN-CHAR UNTIL SPLIT-IDX > FUNCTION LENGTH(STRING-B) OR SPLIT-FIELD-NO > 5.
+    PERFORM SPLIT-DISPLAY-FIELDS VARYING SPLIT-FIELD-NO FROM 1 BY 1 UNTIL SPLIT-FIELD-NO > 5.
+
+    SPLIT-SCAN-CHAR.
+    MOVE STRING-B(SPLIT-IDX:1) TO SPLIT-CHAR.
+    IF SPLIT-CHAR = DELIM-CHAR THEN
+        ADD 1 TO SPLIT-FIELD-NO
+        MOVE 1 TO SPLIT-FIELD-POS
+    ELSE
+        MOVE SPLIT-CHAR TO SPLIT-FIELDS(SPLIT-FIELD-NO)(SPLIT-FIELD-POS:1)
+        ADD 1 TO SPLIT-FIELD-POS
+    END-IF.
+    ADD 1 TO SPLIT-IDX.
+
+    SPLIT-DISPLAY-FIELDS.
+    DISPLAY "Field " SPLIT-FIELD-NO ": " SPLIT-FIELDS(SPLIT-FIELD-NO).
+
+    COPY "auditproc.cpy".
+    COPY "errlogproc.cpy".
+    COPY "dtstampproc.cpy".
