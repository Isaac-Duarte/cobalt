@@ -0,0 +1,180 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PACKED-DECIMAL-TEST.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT AMOUNT-IN-FILE ASSIGN TO "AMTIN"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS AMOUNT-IN-STATUS.
+        SELECT AMOUNT-OUT-FILE ASSIGN TO "AMTOUT"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS AMOUNT-OUT-STATUS.
+        COPY "auditsel.cpy".
+        COPY "errlogsel.cpy".
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  AMOUNT-IN-FILE.
+    01  AMOUNT-IN-REC.
+        05 AI-AMOUNT-A PIC S9(7)V99.
+        05 AI-AMOUNT-B PIC S9(7)V99.
+        05 AI-OPERATOR PIC X(1).
+
+    FD  AMOUNT-OUT-FILE.
+    01  AMOUNT-OUT-REC.
+        05 AO-AMOUNT-A PIC Z(6)9.99-.
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 AO-OPERATOR PIC X(1).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 AO-AMOUNT-B PIC Z(6)9.99-.
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 AO-RESULT PIC Z(6)9.99-.
+        05 AO-ERROR-FLAG PIC X(1).
+            88 AO-ERROR VALUE "E".
+            88 AO-OK VALUE "-".
+
+    COPY "auditfd.cpy".
+    COPY "errlogfd.cpy".
+
+    WORKING-STORAGE SECTION.
+    *> Packed-decimal working fields -- this is the reference pattern:
+    *> every amount is carried as COMP-3 in WORKING-STORAGE, with plain
+    *> DISPLAY usage reserved for staging ACCEPT input and Z-edited
+    *> pictures reserved for printable output. Arithmetic happens
+    *> entirely on the COMP-3 fields.
+    01 PACKED-AMOUNT-A PIC S9(7)V99 COMP-3 VALUE 0.
+    01 PACKED-AMOUNT-B PIC S9(7)V99 COMP-3 VALUE 0.
+    01 PACKED-RESULT PIC S9(7)V99 COMP-3 VALUE 0.
+    01 PACKED-MULT-RESULT PIC S9(9)V9999 COMP-3 VALUE 0.
+    01 DISPLAY-RESULT PIC Z(6)9.99-.
+
+    01 STAGING-AMOUNT PIC S9(7)V99 VALUE 0.
+    01 OPERATOR-CODE PIC X(1) VALUE "+".
+    01 DIVIDE-BY-ZERO-SWITCH PIC 9(1) COMP VALUE 0.
+        88 DIVIDE-BY-ZERO VALUE 1.
+
+    01 RUN-MODE PIC X(1) VALUE "I".
+        88 RUN-MODE-INTERACTIVE VALUE "I".
+        88 RUN-MODE-BATCH VALUE "B".
+    01 AMOUNT-IN-STATUS PIC X(2).
+    01 AMOUNT-OUT-STATUS PIC X(2).
+    01 AMOUNT-IN-EOF PIC 9(1) COMP VALUE 0.
+        88 AMOUNT-IN-AT-EOF VALUE 1.
+    01 TOTAL-OPERATIONS PIC 9(6) COMP VALUE 0.
+    01 TOTAL-ERRORS PIC 9(6) COMP VALUE 0.
+
+    COPY "retcode.cpy".
+    COPY "auditdata.cpy" REPLACING ==":PGMNAME:"== BY =="PACKED-DECIMAL-TEST"==.
+    COPY "errlogdata.cpy" REPLACING ==":PGMNAME:"== BY =="PACKED-DECIMAL-TEST"==.
+    COPY "dtstampdata.cpy".
+
+PROCEDURE DIVISION.
+    PERFORM 9700-AUDIT-LOG-START.
+    DISPLAY "Run a single (I)nteractive calculation, or a (B)atch file?".
+    ACCEPT RUN-MODE.
+    IF RUN-MODE-BATCH THEN
+        PERFORM 1000-BATCH-RUN
+    ELSE
+        DISPLAY "Please enter the first amount."
+        ACCEPT STAGING-AMOUNT
+        MOVE STAGING-AMOUNT TO PACKED-AMOUNT-A
+        DISPLAY "Please enter the second amount."
+        ACCEPT STAGING-AMOUNT
+        MOVE STAGING-AMOUNT TO PACKED-AMOUNT-B
+        DISPLAY "Please enter an operator (+ - * /)."
+        ACCEPT OPERATOR-CODE
+        PERFORM 2000-CALCULATE
+        MOVE PACKED-RESULT TO DISPLAY-RESULT
+        IF DIVIDE-BY-ZERO THEN
+            DISPLAY "Result: divide by zero, no result calculated."
+            MOVE 8 TO WS-RETURN-CODE
+            MOVE "Interactive calculation hit a divide by zero." TO WS-ERROR-MSG
+            PERFORM 9300-LOG-ERROR
+        ELSE
+            DISPLAY "Result (packed converted to display): " DISPLAY-RESULT
+        END-IF
+    END-IF.
+    MOVE WS-RETURN-CODE TO RETURN-CODE.
+    PERFORM 9710-AUDIT-LOG-FINISH.
+    STOP RUN.
+
+    *> ---------------------
+    *> PACKED-DECIMAL ARITHMETIC
+    *> ---------------------
+
+    2000-CALCULATE.
+    MOVE 0 TO DIVIDE-BY-ZERO-SWITCH.
+    EVALUATE OPERATOR-CODE
+        WHEN "+"
+            ADD PACKED-AMOUNT-A PACKED-AMOUNT-B GIVING PACKED-RESULT
+        WHEN "-"
+            SUBTRACT PACKED-AMOUNT-B FROM PACKED-AMOUNT-A GIVING PACKED-RESULT
+        WHEN "*"
+            MULTIPLY PACKED-AMOUNT-A BY PACKED-AMOUNT-B GIVING PACKED-MULT-RESULT
+            MOVE PACKED-MULT-RESULT TO PACKED-RESULT
+        WHEN "/"
+            IF PACKED-AMOUNT-B = 0 THEN
+                MOVE 1 TO DIVIDE-BY-ZERO-SWITCH
+            ELSE
+                DIVIDE PACKED-AMOUNT-A BY PACKED-AMOUNT-B GIVING PACKED-RESULT ROUNDED
+            END-IF
+        WHEN OTHER
+            MOVE 0 TO PACKED-RESULT
+    END-EVALUATE.
+
+    *> ---------------------
+    *> FILE-DRIVEN BATCH MODE
+    *> ---------------------
+
+    1000-BATCH-RUN.
+    OPEN INPUT AMOUNT-IN-FILE.
+    IF AMOUNT-IN-STATUS = "00" THEN
+        OPEN OUTPUT AMOUNT-OUT-FILE
+        PERFORM 1100-BATCH-READ-RECORD
+        PERFORM 1200-BATCH-CALCULATE-RECORD UNTIL AMOUNT-IN-AT-EOF
+        CLOSE AMOUNT-IN-FILE
+        CLOSE AMOUNT-OUT-FILE
+        DISPLAY "-- Packed-Decimal Batch Report --"
+        DISPLAY "Operations performed : " TOTAL-OPERATIONS
+        DISPLAY "Operations in error  : " TOTAL-ERRORS
+        IF TOTAL-ERRORS > 0 THEN
+            MOVE 8 TO WS-RETURN-CODE
+            MOVE "One or more batch calculations hit a divide by zero." TO WS-ERROR-MSG
+            PERFORM 9300-LOG-ERROR
+        END-IF
+    ELSE
+        DISPLAY "Batch amount file not found, nothing to process."
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "Batch amount file (AMTIN) was not found." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+    END-IF.
+
+    1100-BATCH-READ-RECORD.
+    READ AMOUNT-IN-FILE
+        AT END MOVE 1 TO AMOUNT-IN-EOF
+    END-READ.
+
+    1200-BATCH-CALCULATE-RECORD.
+    MOVE AI-AMOUNT-A TO PACKED-AMOUNT-A.
+    MOVE AI-AMOUNT-B TO PACKED-AMOUNT-B.
+    MOVE AI-OPERATOR TO OPERATOR-CODE.
+    PERFORM 2000-CALCULATE.
+    ADD 1 TO TOTAL-OPERATIONS.
+    MOVE PACKED-AMOUNT-A TO AO-AMOUNT-A.
+    MOVE PACKED-AMOUNT-B TO AO-AMOUNT-B.
+    MOVE OPERATOR-CODE TO AO-OPERATOR.
+    IF DIVIDE-BY-ZERO THEN
+        MOVE 0 TO AO-RESULT
+        SET AO-ERROR TO TRUE
+        ADD 1 TO TOTAL-ERRORS
+    ELSE
+        MOVE PACKED-RESULT TO AO-RESULT
+        SET AO-OK TO TRUE
+    END-IF.
+    WRITE AMOUNT-OUT-REC.
+    PERFORM 1100-BATCH-READ-RECORD.
+
+    COPY "auditproc.cpy".
+    COPY "errlogproc.cpy".
+    COPY "dtstampproc.cpy".
