@@ -1,8 +1,65 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. FIZZ-BUZZ.
 
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT PRIME-OUT-FILE ASSIGN TO "PRIMEOUT"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS PRIME-OUT-STATUS.
+        SELECT CANDIDATE-IN-FILE ASSIGN TO "CANDIN"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS CANDIDATE-IN-STATUS.
+        SELECT CHECKPOINT-FILE ASSIGN TO "FBCHKPT"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS CHECKPOINT-STATUS.
+        COPY "auditsel.cpy".
+        COPY "errlogsel.cpy".
+        COPY "parmsel.cpy".
+        COPY "ctltotsel.cpy".
+
 DATA DIVISION.
+    FILE SECTION.
+    FD  PRIME-OUT-FILE.
+    01  PRIME-OUT-REC PIC X(40).
+
+    FD  CANDIDATE-IN-FILE.
+    01  CANDIDATE-IN-REC PIC 9(9).
+
+    FD  CHECKPOINT-FILE.
+    01  CHECKPOINT-REC.
+        05 CKPT-CUR-VAL PIC 9(9).
+        05 CKPT-MAX-VAL PIC 9(9).
+        05 CKPT-CERTAINTY PIC 9(2).
+
+    COPY "auditfd.cpy".
+    COPY "errlogfd.cpy".
+    COPY "parmfd.cpy".
+    COPY "ctltotfd.cpy".
+
     WORKING-STORAGE SECTION.
+    01 PRIME-OUT-STATUS PIC X(2).
+    01 CANDIDATE-IN-STATUS PIC X(2).
+    01 CANDIDATE-IN-EOF PIC 9(1) COMP VALUE 0.
+        88 CANDIDATE-IN-AT-EOF VALUE 1.
+    01 CHECKPOINT-STATUS PIC X(2).
+    01 RESUME-FLAG PIC X(1) VALUE "N".
+        88 RESUME-FROM-CHECKPOINT VALUE "Y".
+    01 CHECKPOINT-INTERVAL PIC 9(9) COMP VALUE 1000.
+    01 CHECKPOINT-COUNTER PIC 9(9) COMP VALUE 0.
+
+    01 RUN-MODE PIC X(1) VALUE "S".
+        88 RUN-MODE-SWEEP VALUE "S".
+        88 RUN-MODE-CANDIDATE-LIST VALUE "C".
+    01 RUN-DATE PIC 9(8) COMP.
+    01 PRIME-OUT-LINE.
+        05 PO-PROGRAM-ID PIC X(10) VALUE "FIZZ-BUZZ ".
+        05 PO-RUN-DATE PIC 9(8).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 PO-MAX-VAL PIC 9(9).
+        05 PO-CERTAINTY PIC 9(2).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 PO-PRIME-VAL PIC Z(8)9.
     01 MAX-VAL PIC 9(9) COMP.
     01 CUR-VAL PIC 9(9) COMP VALUE 1.
     01 PREV-VAL PIC 9(9) COMP VALUE 0.
@@ -15,155 +72,303 @@ DATA DIVISION.
     01 CERTAINTY PIC 9(2) COMP VALUE 5.
     01 CERTAINTY-ITER PIC 9(2) COMP.
 
-    // I hate that this is required...
+    *> I hate that this is required...
     01 TWO PIC 9(1) COMP VALUE 2.
-    01 MINUS-ONE PIC 9(1) COMP VALUE -1.
+    01 MINUS-ONE PIC S9(1) COMP VALUE -1.
 
     01 RANDOM-INT PIC 9(9) COMP.
     01 RANDOM-THRESH PIC 9(9) COMP.
+    01 WITNESS-SEED PIC 9(9) COMP VALUE 0.
+    01 SEED-DISCARD PIC 9(9) COMP.
+
+    01 TOTAL-TESTED PIC 9(18) COMP VALUE 0.
+    01 TOTAL-PRIME-FOUND PIC 9(18) COMP VALUE 0.
+    01 TOTAL-ITER-PASSES PIC 9(18) COMP VALUE 0.
+    01 TOTAL-INNER-PASSES PIC 9(18) COMP VALUE 0.
+    01 TOTAL-ALL-PASSES PIC 9(18) COMP.
+    01 AVG-PASSES PIC 9(9)V9(4).
 
     01 MOD-POW-BASE PIC 9(9) COMP.
     01 MOD-POW-EXP PIC 9(9) COMP.
     01 MOD-POW-MOD PIC 9(9) COMP.
     01 MOD-POW-LOOP-IDX PIC 9(9) COMP.
-    01 MOD-POW-RESULT PIC 9(100) COMP.
+    01 MOD-POW-RESULT PIC 9(18) COMP.
+
+    COPY "retcode.cpy".
+    COPY "auditdata.cpy" REPLACING ==":PGMNAME:"== BY =="FIZZ-BUZZ"==.
+    COPY "errlogdata.cpy" REPLACING ==":PGMNAME:"== BY =="FIZZ-BUZZ"==.
+    COPY "dtstampdata.cpy".
+    COPY "ctltotdata.cpy" REPLACING ==":PGMNAME:"== BY =="FIZZ-BUZZ"==.
+    COPY "parmdata.cpy".
 
 PROCEDURE DIVISION.
-    DISPLAY "Please enter a certainty (iter) value.".
-    ACCEPT CERTAINTY.
-    DISPLAY "Please enter a maximum value.".
-    ACCEPT MAX-VAL.
-    PERFORM TEST-LOOP UNTIL CUR-VAL > MAX-VAL.
+    PERFORM 9700-AUDIT-LOG-START.
+    DISPLAY "Read run parameters from a (T)erminal, or a (P)arameter card?".
+    ACCEPT PARM-SOURCE.
+    IF PARM-SOURCE-TERMINAL THEN
+        DISPLAY "Please enter a certainty (iter) value."
+        ACCEPT CERTAINTY
+        DISPLAY "Please enter a fixed witness seed, or 0 for a random run."
+        ACCEPT WITNESS-SEED
+        IF WITNESS-SEED > 0 THEN
+            MOVE FUNCTION RANDOM(WITNESS-SEED) TO SEED-DISCARD
+        END-IF
+        DISPLAY "Test a full (S)weep up to a maximum, or a (C)andidate list file?"
+        ACCEPT RUN-MODE
+    ELSE
+        PERFORM 9500-READ-PARM-CARD
+        IF PARM-CARD-FOUND THEN
+            MOVE PC-NUM-1 TO MAX-VAL
+            MOVE PC-NUM-2 TO CERTAINTY
+            MOVE PC-TEXT-1(1:1) TO RUN-MODE
+            MOVE "N" TO RESUME-FLAG
+            MOVE 0 TO WITNESS-SEED
+        END-IF
+    END-IF.
+    PERFORM 9400-STAMP-CURRENT-DATETIME.
+    MOVE WS-CURRENT-DATE-8 TO RUN-DATE.
+    MOVE RUN-DATE TO PO-RUN-DATE.
+    OPEN OUTPUT PRIME-OUT-FILE.
+    IF RUN-MODE-CANDIDATE-LIST THEN
+        PERFORM 3000-CANDIDATE-LIST-RUN
+    ELSE
+        IF PARM-SOURCE-TERMINAL THEN
+            DISPLAY "Resume a sweep from a checkpoint? (Y/N)"
+            ACCEPT RESUME-FLAG
+            IF RESUME-FROM-CHECKPOINT THEN
+                PERFORM 6000-RESTORE-CHECKPOINT
+            ELSE
+                DISPLAY "Please enter a maximum value."
+                ACCEPT MAX-VAL
+            END-IF
+        END-IF
+        MOVE MAX-VAL TO PO-MAX-VAL
+        MOVE CERTAINTY TO PO-CERTAINTY
+        PERFORM TEST-LOOP UNTIL CUR-VAL > MAX-VAL
+    END-IF.
+    CLOSE PRIME-OUT-FILE.
+    PERFORM 5000-DISPLAY-RUN-STATISTICS.
+    PERFORM 9810-CTL-PRINT-FOOTER.
+    IF TOTAL-TESTED = 0 THEN
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "No candidates were tested during this run." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+    END-IF.
+    MOVE WS-RETURN-CODE TO RETURN-CODE.
+    PERFORM 9710-AUDIT-LOG-FINISH.
     STOP RUN.
 
+    5000-DISPLAY-RUN-STATISTICS.
+    MOVE 0 TO AVG-PASSES.
+    IF TOTAL-TESTED > 0 THEN
+        ADD TOTAL-ITER-PASSES TOTAL-INNER-PASSES GIVING TOTAL-ALL-PASSES
+        DIVIDE TOTAL-ALL-PASSES BY TOTAL-TESTED GIVING AVG-PASSES ROUNDED
+    END-IF.
+    DISPLAY "Numbers tested   : " TOTAL-TESTED
+    DISPLAY "Primes found     : " TOTAL-PRIME-FOUND
+    DISPLAY "Avg passes/cand. : " AVG-PASSES.
+
+    6000-RESTORE-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE.
+    READ CHECKPOINT-FILE
+        AT END DISPLAY "No checkpoint record found, starting a fresh sweep."
+    END-READ.
+    IF CHECKPOINT-STATUS = "00" THEN
+        MOVE CKPT-CUR-VAL TO CUR-VAL
+        MOVE CKPT-MAX-VAL TO MAX-VAL
+        MOVE CKPT-CERTAINTY TO CERTAINTY
+        DISPLAY "Resuming sweep at " CUR-VAL " of " MAX-VAL "."
+    ELSE
+        DISPLAY "Please enter a maximum value."
+        ACCEPT MAX-VAL
+    END-IF.
+    CLOSE CHECKPOINT-FILE.
+
+    6100-SAVE-CHECKPOINT.
+    MOVE CUR-VAL TO CKPT-CUR-VAL.
+    MOVE MAX-VAL TO CKPT-MAX-VAL.
+    MOVE CERTAINTY TO CKPT-CERTAINTY.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CHECKPOINT-REC.
+    CLOSE CHECKPOINT-FILE.
+
+    3000-CANDIDATE-LIST-RUN.
+    MOVE MAX-VAL TO PO-MAX-VAL.
+    MOVE CERTAINTY TO PO-CERTAINTY.
+    OPEN INPUT CANDIDATE-IN-FILE.
+    IF CANDIDATE-IN-STATUS = "00" THEN
+        PERFORM 3100-CANDIDATE-READ-RECORD
+        PERFORM 3200-CANDIDATE-CHECK UNTIL CANDIDATE-IN-AT-EOF
+        CLOSE CANDIDATE-IN-FILE
+    ELSE
+        DISPLAY "Candidate-list input file not found, nothing to test."
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "Candidate-list input file (CANDIN) was not found." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+    END-IF.
+
+    3100-CANDIDATE-READ-RECORD.
+    READ CANDIDATE-IN-FILE
+        AT END MOVE 1 TO CANDIDATE-IN-EOF
+    END-READ.
+
+    3200-CANDIDATE-CHECK.
+    MOVE CANDIDATE-IN-REC TO CUR-VAL.
+    PERFORM MILLER-RABIN-CHECK.
+    PERFORM 4000-REPORT-IF-PRIME.
+    PERFORM 3100-CANDIDATE-READ-RECORD.
+
     TEST-LOOP.
     PERFORM MILLER-RABIN-CHECK.
-    IF IS-PRIME = 1 THEN
-        DISPLAY CUR-VAL " (p)".
-    END IF.
+    PERFORM 4000-REPORT-IF-PRIME.
     ADD 1 TO CUR-VAL.
+    ADD 1 TO CHECKPOINT-COUNTER.
+    IF CHECKPOINT-COUNTER >= CHECKPOINT-INTERVAL THEN
+        PERFORM 6100-SAVE-CHECKPOINT
+        MOVE 0 TO CHECKPOINT-COUNTER
+    END-IF.
+
+    4000-REPORT-IF-PRIME.
+    ADD 1 TO TOTAL-TESTED.
+    IF IS-PRIME = 1 THEN
+        ADD 1 TO TOTAL-PRIME-FOUND
+        DISPLAY CUR-VAL " (p)"
+        MOVE CUR-VAL TO PO-PRIME-VAL
+        MOVE PRIME-OUT-LINE TO PRIME-OUT-REC
+        WRITE PRIME-OUT-REC
+        MOVE CUR-VAL TO CTL-HASH-VALUE
+        PERFORM 9800-CTL-ACCUMULATE-TOTALS
+    END-IF.
 
     MILLER-RABIN-CHECK.
-    // Pre-calculate variables for this check.
+    *> Pre-calculate variables for this check.
     SUBTRACT 1 FROM CUR-VAL GIVING PREV-VAL.
     MOVE 1 TO IS-PRIME.
     MOVE 0 TO CERTAINTY-ITER.
 
-    // Filter out basic primes.
+    *> Filter out basic primes.
     IF CUR-VAL = 2 OR CUR-VAL = 3 OR CUR-VAL = 5 OR CUR-VAL = 7 OR CUR-VAL = 11 OR CUR-VAL = 13 OR CUR-VAL = 17 OR CUR-VAL = 19 OR CUR-VAL = 23 THEN
-        EXIT PARAGRAPH.
-    END IF.
+        EXIT PARAGRAPH
+    END-IF.
     IF CUR-VAL <= 28 THEN
-        MOVE 0 TO IS-PRIME.
-        EXIT PARAGRAPH.
-    END IF.
+        MOVE 0 TO IS-PRIME
+        EXIT PARAGRAPH
+    END-IF.
 
-    // If below 2 or even, not a prime.
+    *> If below 2 or even, not a prime.
     MOVE FUNCTION MOD(CUR-VAL, 2) TO MOD-RESULT.
     IF CUR-VAL < 2 OR MOD-RESULT = 0 THEN
-        MOVE 0 TO IS-PRIME.
-        EXIT PARAGRAPH.
-    END IF.
+        MOVE 0 TO IS-PRIME
+        EXIT PARAGRAPH
+    END-IF.
 
-    // Find the even integer below the number.
+    *> Find the even integer below the number.
     SUBTRACT 1 FROM CUR-VAL GIVING EVEN-VAL.
 
-    // Find the lowest odd divisor.
+    *> Find the lowest odd divisor.
     MOVE 0 TO ODD-DIVISOR.
     MOVE FUNCTION MOD(EVEN-VAL, 2) TO MOD-RESULT.
     PERFORM FIND-LOWEST-ODD-DIVISOR UNTIL NOT MOD-RESULT = 0.
 
-    // Run N iterations of the test.
+    *> Run N iterations of the test.
     SUBTRACT 2 FROM EVEN-VAL GIVING RANDOM-THRESH.
     PERFORM MILLER-RABIN-ITER UNTIL CERTAINTY-ITER >= CERTAINTY.
     
     MILLER-RABIN-ITER.
-    // Generate a new valid random number.
+    ADD 1 TO TOTAL-ITER-PASSES.
+    *> Generate a new valid random number.
     MOVE 0 TO RANDOM-INT.
     IF RANDOM-THRESH > 2 THEN
-        PERFORM GENERATE-RANDOM-INT UNTIL RANDOM-INT >= 2 AND RANDOM-INT < RANDOM-THRESH.
+        PERFORM GENERATE-RANDOM-INT UNTIL RANDOM-INT >= 2 AND RANDOM-INT < RANDOM-THRESH
     ELSE
-        // CUR-VAL is one more than a power of two, therefore the lowest odd divisor of CUR-VAL-1 is... 1.
-        // We can't really generate a random value here.
-        MOVE 2 TO RANDOM-INT.
-    END IF.
+        *> CUR-VAL is one more than a power of two, therefore the lowest odd divisor of CUR-VAL-1 is... 1.
+        *> We can't really generate a random value here.
+        MOVE 2 TO RANDOM-INT
+    END-IF.
 
-    // Check for x=1 or x=even-1.
+    *> Check for x=1 or x=even-1.
     MOVE RANDOM-INT TO MOD-POW-BASE.
     MOVE EVEN-VAL TO MOD-POW-EXP.
     MOVE CUR-VAL TO MOD-POW-MOD.
     PERFORM MOD-POW.
     IF MOD-POW-RESULT = 1 OR MOD-POW-RESULT = PREV-VAL THEN
-        // Continue outer loop.
-        ADD 1 TO CERTAINTY-ITER.
-        EXIT PARAGRAPH.
-    END IF.
+        *> Continue outer loop.
+        ADD 1 TO CERTAINTY-ITER
+        EXIT PARAGRAPH
+    END-IF.
 
-    // Iterate to check for prime.
+    *> Iterate to check for prime.
     MOVE 1 TO LOOP-IDX.
     SUBTRACT 1 FROM ODD-DIVISOR GIVING LOOP-LIMIT.
     PERFORM MILLER-RABIN-INNER-ITER UNTIL LOOP-IDX >= LOOP-LIMIT.
 
-    // Prime rejection?
+    *> Prime rejection?
     IF NOT MOD-POW-RESULT = PREV-VAL THEN
-        MOVE 0 TO IS-PRIME.
-        MOVE CERTAINTY TO CERTAINTY-ITER.
-        EXIT PARAGRAPH.
-    END IF.
+        MOVE 0 TO IS-PRIME
+        MOVE CERTAINTY TO CERTAINTY-ITER
+        EXIT PARAGRAPH
+    END-IF.
 
-    // Bump loop index.
+    *> Bump loop index.
     ADD 1 TO CERTAINTY-ITER.
 
     MILLER-RABIN-INNER-ITER.
-    // Recursive modpow.
+    ADD 1 TO TOTAL-INNER-PASSES.
+    *> Recursive modpow.
     MOVE MOD-POW-RESULT TO MOD-POW-BASE.
     MOVE 2 TO MOD-POW-EXP.
     MOVE CUR-VAL TO MOD-POW-MOD.
     PERFORM MOD-POW.
 
-    // Check if this resulted in a prime rejection.
+    *> Check if this resulted in a prime rejection.
     IF MOD-POW-RESULT = 1 THEN
-        MOVE 0 TO IS-PRIME.
-        MOVE LOOP-LIMIT TO LOOP-IDX.
-        EXIT PARAGRAPH.
-    END IF.
+        MOVE 0 TO IS-PRIME
+        MOVE LOOP-LIMIT TO LOOP-IDX
+        EXIT PARAGRAPH
+    END-IF.
 
-    // Not a rejection, but are we done iterating?
+    *> Not a rejection, but are we done iterating?
     IF MOD-POW-RESULT = PREV-VAL THEN
-        MOVE LOOP-LIMIT TO LOOP-IDX.
-        EXIT PARAGRAPH.
-    END IF.
+        MOVE LOOP-LIMIT TO LOOP-IDX
+        EXIT PARAGRAPH
+    END-IF.
 
-    // Bump loop index.
+    *> Bump loop index.
     ADD 1 TO LOOP-IDX.
 
-    ///////////////////////
-    // UTILITY FUNCTIONS //
-    ///////////////////////
+    *> ---------------------
+    *> UTILITY FUNCTIONS
+    *> ---------------------
 
-    // Finds the lowest odd divisor of EVEN-VAL, modifying it.
+    *> Finds the lowest odd divisor of EVEN-VAL, modifying it.
     FIND-LOWEST-ODD-DIVISOR.
     DIVIDE EVEN-VAL BY TWO GIVING EVEN-VAL.
     ADD 1 TO ODD-DIVISOR.
     MOVE FUNCTION MOD(EVEN-VAL, 2) TO MOD-RESULT.
 
-    // Generates a single random positive integer, always between 0 and RANDOM-THRESH-1.
+    *> Generates a single random positive integer, always between 0 and RANDOM-THRESH-1.
     GENERATE-RANDOM-INT.
     MOVE FUNCTION RANDOM() TO RANDOM-INT.
     IF RANDOM-INT < 0 THEN
-        MULTIPLY RANDOM-INT BY MINUS-ONE GIVING RANDOM-INT.
-    END IF.
+        MULTIPLY RANDOM-INT BY MINUS-ONE GIVING RANDOM-INT
+    END-IF.
     MOVE FUNCTION MOD(RANDOM-INT, RANDOM-THRESH) TO RANDOM-INT.
 
-    // Performs (x ^ y) % z.
-    // Uses a memory-efficient method rather than direct to avoid horrific overflows.
+    *> Performs (x ^ y) % z.
+    *> Uses a memory-efficient method rather than direct to avoid horrific overflows.
     MOD-POW.
     MOVE 1 TO MOD-POW-RESULT.
     MOVE 0 TO MOD-POW-LOOP-IDX.
     PERFORM MOD-POW-ITER UNTIL MOD-POW-LOOP-IDX >= MOD-POW-EXP.
 
     MOD-POW-ITER.
-    // c = (c * b) % m, where m = MOD-POW-MOD & b = MOD-POW-BASE.
+    *> c = (c * b) % m, where m = MOD-POW-MOD & b = MOD-POW-BASE.
     MULTIPLY MOD-POW-RESULT BY MOD-POW-BASE GIVING MOD-POW-RESULT.
     MOVE FUNCTION MOD(MOD-POW-RESULT, MOD-POW-MOD) TO MOD-POW-RESULT.
     ADD 1 TO MOD-POW-LOOP-IDX.
+
+    COPY "auditproc.cpy".
+    COPY "errlogproc.cpy".
+    COPY "dtstampproc.cpy".
+    COPY "ctltotproc.cpy".
+    COPY "parmproc.cpy".
