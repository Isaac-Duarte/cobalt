@@ -1,7 +1,31 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. QUESTION-MARKS.
 
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT QM-IN-FILE ASSIGN TO "QMIN"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS QM-IN-STATUS.
+        SELECT QM-OUT-FILE ASSIGN TO "QMOUT"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS QM-OUT-STATUS.
+        COPY "auditsel.cpy".
+        COPY "errlogsel.cpy".
+        COPY "ctltotsel.cpy".
+
 DATA DIVISION.
+    FILE SECTION.
+    FD  QM-IN-FILE.
+    01  QM-IN-REC PIC X(60).
+
+    FD  QM-OUT-FILE.
+    COPY "qmresult.cpy".
+
+    COPY "auditfd.cpy".
+    COPY "errlogfd.cpy".
+    COPY "ctltotfd.cpy".
+
     WORKING-STORAGE SECTION.
     01 INPUT-LEN PIC 9(5) COMP.
     01 INPUT-STR PIC X(1000).
@@ -12,19 +36,137 @@ DATA DIVISION.
     01 NUM-SUM PIC S9(2) COMP.
     01 NUM-QMARKS PIC 9(5) COMP VALUE 0.
     01 CONFORMANT PIC 9(1) COMP VALUE 1.
+    01 FAIL-POS PIC 9(5) COMP VALUE 0.
+
+    01 RULE-SUM-TARGET PIC 9(2) COMP VALUE 10.
+    01 RULE-QMARK-COUNT PIC 9(5) COMP VALUE 3.
+    01 RULE-INPUT-STAGING PIC X(5).
+
+    01 RUN-MODE PIC X(1) VALUE "I".
+        88 RUN-MODE-INTERACTIVE VALUE "I".
+        88 RUN-MODE-BATCH VALUE "B".
+    01 QM-IN-STATUS PIC X(2).
+    01 QM-OUT-STATUS PIC X(2).
+    01 QM-IN-EOF PIC 9(1) COMP VALUE 0.
+        88 QM-IN-AT-EOF VALUE 1.
+    01 QM-SEQ-COUNTER PIC 9(6) COMP VALUE 0.
+    01 TOTAL-CHECKED PIC 9(6) COMP VALUE 0.
+    01 TOTAL-CONFORMANT PIC 9(6) COMP VALUE 0.
+
+    COPY "retcode.cpy".
+    COPY "auditdata.cpy" REPLACING ==":PGMNAME:"== BY =="QUESTION-MARKS"==.
+    COPY "errlogdata.cpy" REPLACING ==":PGMNAME:"== BY =="QUESTION-MARKS"==.
+    COPY "dtstampdata.cpy".
+    COPY "editdata.cpy".
+    COPY "ctltotdata.cpy" REPLACING ==":PGMNAME:"== BY =="QUESTION-MARKS"==.
 
 PROCEDURE DIVISION.
-    DISPLAY "Please enter a string to analyse.".
-    ACCEPT INPUT-STR.
-    MOVE FUNCTION LENGTH(INPUT-STR) TO INPUT-LEN.
-    PERFORM ANALYSIS-LOOP UNTIL CUR-IDX > INPUT-LEN.
-    IF CONFORMANT = 1 THEN
-        DISPLAY "The string is conformant with the specification."
+    PERFORM 9700-AUDIT-LOG-START.
+    DISPLAY "Please enter the required digit-pair sum (default 10).".
+    ACCEPT RULE-INPUT-STAGING.
+    MOVE RULE-INPUT-STAGING TO EDIT-INPUT-FIELD.
+    PERFORM 9200-EDIT-CHECK-NUMERIC.
+    IF EDIT-IS-VALID THEN
+        MOVE RULE-INPUT-STAGING TO RULE-SUM-TARGET
+    ELSE
+        DISPLAY "Not a valid number, keeping the default digit-pair sum."
+    END-IF.
+    DISPLAY "Please enter the required question-mark run length (default 3).".
+    ACCEPT RULE-INPUT-STAGING.
+    MOVE RULE-INPUT-STAGING TO EDIT-INPUT-FIELD.
+    PERFORM 9200-EDIT-CHECK-NUMERIC.
+    IF EDIT-IS-VALID THEN
+        MOVE RULE-INPUT-STAGING TO RULE-QMARK-COUNT
     ELSE
-        DISPLAY "The string is not conformant with the specification."
+        DISPLAY "Not a valid number, keeping the default question-mark run length."
+    END-IF.
+    DISPLAY "Check a single (I)nteractive string, or a (B)atch file?".
+    ACCEPT RUN-MODE.
+    IF RUN-MODE-BATCH THEN
+        PERFORM 1000-BATCH-RUN
+    ELSE
+        DISPLAY "Please enter a string to analyse."
+        ACCEPT INPUT-STR
+        PERFORM 2000-CHECK-ONE-STRING
+        IF CONFORMANT = 1 THEN
+            DISPLAY "The string is conformant with the specification."
+        ELSE
+            DISPLAY "The string is not conformant with the specification, at position " FAIL-POS "."
+            MOVE 4 TO WS-RETURN-CODE
+            MOVE "Interactive string failed the question-marks specification." TO WS-ERROR-MSG
+            PERFORM 9300-LOG-ERROR
+        END-IF
     END-IF.
+    MOVE WS-RETURN-CODE TO RETURN-CODE.
+    PERFORM 9710-AUDIT-LOG-FINISH.
     STOP RUN.
 
+    1000-BATCH-RUN.
+    OPEN INPUT QM-IN-FILE.
+    IF QM-IN-STATUS = "00" THEN
+        OPEN OUTPUT QM-OUT-FILE
+        PERFORM 1100-BATCH-READ-RECORD
+        PERFORM 1200-BATCH-CHECK-RECORD UNTIL QM-IN-AT-EOF
+        CLOSE QM-IN-FILE
+        CLOSE QM-OUT-FILE
+        DISPLAY "-- Batch Validation Report --"
+        DISPLAY "Strings checked     : " TOTAL-CHECKED
+        DISPLAY "Strings conformant  : " TOTAL-CONFORMANT
+        PERFORM 9810-CTL-PRINT-FOOTER
+        IF TOTAL-CONFORMANT < TOTAL-CHECKED THEN
+            MOVE 4 TO WS-RETURN-CODE
+            MOVE "One or more batch strings failed the question-marks specification." TO WS-ERROR-MSG
+            PERFORM 9300-LOG-ERROR
+        END-IF
+    ELSE
+        DISPLAY "Batch input file not found, nothing to check."
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "Batch input file (QMIN) was not found." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+        PERFORM 9810-CTL-PRINT-FOOTER
+    END-IF.
+
+    1100-BATCH-READ-RECORD.
+    READ QM-IN-FILE
+        AT END MOVE 1 TO QM-IN-EOF
+    END-READ.
+
+    1200-BATCH-CHECK-RECORD.
+    MOVE QM-IN-REC TO INPUT-STR.
+    PERFORM 2000-CHECK-ONE-STRING.
+    ADD 1 TO QM-SEQ-COUNTER.
+    ADD 1 TO TOTAL-CHECKED.
+    MOVE QM-SEQ-COUNTER TO QM-SEQ-NO.
+    MOVE QM-IN-REC TO QM-INPUT-STR.
+    MOVE FAIL-POS TO QM-FAIL-POS.
+    PERFORM 9400-STAMP-CURRENT-DATETIME.
+    MOVE WS-CURRENT-DATE-8 TO QM-TIMESTAMP-DATE.
+    MOVE WS-CURRENT-TIME-6 TO QM-TIMESTAMP-TIME.
+    IF CONFORMANT = 1 THEN
+        ADD 1 TO TOTAL-CONFORMANT
+        SET QM-PASS TO TRUE
+    ELSE
+        SET QM-FAIL TO TRUE
+    END-IF.
+    WRITE QM-RESULT-REC.
+    MOVE QM-SEQ-NO TO CTL-HASH-VALUE.
+    PERFORM 9800-CTL-ACCUMULATE-TOTALS.
+    PERFORM 1100-BATCH-READ-RECORD.
+
+    2000-CHECK-ONE-STRING.
+    MOVE 1 TO CONFORMANT.
+    MOVE 0 TO FAIL-POS.
+    MOVE 0 TO NUM-QMARKS.
+    MOVE -1 TO LAST-NUM.
+    MOVE 1 TO CUR-IDX.
+    *> INPUT-STR is filled left-justified (by ACCEPT or from the input
+    *> record), but a leading space in the typed or file value would
+    *> otherwise misalign the scan below against the trimmed length --
+    *> strip it here so position 1 is always the first real character.
+    MOVE FUNCTION TRIM(INPUT-STR LEADING) TO INPUT-STR.
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-STR)) TO INPUT-LEN.
+    PERFORM ANALYSIS-LOOP UNTIL CUR-IDX > INPUT-LEN.
+
     ANALYSIS-LOOP.
     MOVE INPUT-STR(CUR-IDX:1) TO CUR-CHAR.
     IF CUR-CHAR = "?" THEN
@@ -41,9 +183,9 @@ PROCEDURE DIVISION.
     MOVE 0 TO NUM-SUM.
     ADD LAST-NUM OUT-NUM TO NUM-SUM.
     IF NOT LAST-NUM = -1 THEN
-        *> check if this is conformant with gnucobol!
-        IF NUM-SUM = 10 AND NOT NUM-QMARKS = 3 THEN
+        IF NUM-SUM = RULE-SUM-TARGET AND NOT NUM-QMARKS = RULE-QMARK-COUNT THEN
             MOVE 0 TO CONFORMANT
+            MOVE CUR-IDX TO FAIL-POS
             MOVE INPUT-LEN TO CUR-IDX
         END-IF
     END-IF.
@@ -82,3 +224,9 @@ PROCEDURE DIVISION.
     IF CUR-CHAR = "9" THEN
         MOVE 9 TO OUT-NUM
     END-IF.
+
+    COPY "auditproc.cpy".
+    COPY "errlogproc.cpy".
+    COPY "dtstampproc.cpy".
+    COPY "editproc.cpy".
+    COPY "ctltotproc.cpy".
