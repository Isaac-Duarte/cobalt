@@ -1,36 +1,312 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. ROT-ENCODER.
 
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT ROT-IN-FILE ASSIGN TO "ROTIN"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS ROT-IN-STATUS.
+        SELECT ROT-OUT-FILE ASSIGN TO "ROTOUT"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS ROT-OUT-STATUS.
+        COPY "auditsel.cpy".
+        COPY "errlogsel.cpy".
+        COPY "parmsel.cpy".
+        COPY "ctltotsel.cpy".
+
 DATA DIVISION.
+    FILE SECTION.
+    FD  ROT-IN-FILE.
+    01  ROT-IN-REC.
+        05  ROT-IN-DATA PIC X(4999).
+        05  ROT-IN-CONT PIC X(1).
+            88 ROT-IN-IS-CONTINUED VALUE "+".
+
+    FD  ROT-OUT-FILE.
+    01  ROT-OUT-REC.
+        05  ROT-OUT-DATA PIC X(4999).
+        05  ROT-OUT-CONT PIC X(1).
+
+    COPY "auditfd.cpy".
+    COPY "errlogfd.cpy".
+    COPY "parmfd.cpy".
+    COPY "ctltotfd.cpy".
+
     WORKING-STORAGE SECTION.
+    01 RUN-MODE PIC X(1) VALUE "I".
+        88 RUN-MODE-INTERACTIVE VALUE "I".
+        88 RUN-MODE-BATCH VALUE "B".
+
+    01 ROT-IN-STATUS PIC X(2).
+    01 ROT-OUT-STATUS PIC X(2).
+    01 ROT-IN-EOF PIC 9(1) COMP VALUE 0.
+        88 ROT-IN-AT-EOF VALUE 1.
+
+*> INPUT-STR is sized for ten 4999-byte continuation chunks so a
+*> single logical value (e.g. a concatenated note field) can run well
+*> past the 5000-byte limit of a single batch record. Chain additional
+*> physical records together with ROT-IN-CONT = "+" on every record
+*> but the last one of a given value.
     01 INPUT-LEN PIC 9(18) COMP.
-    01 INPUT-STR PIC X(5000).
+    01 INPUT-STR PIC X(49990).
+    01 CHUNK-POS PIC 9(18) COMP VALUE 1.
     01 CUR-IDX PIC 9(18) COMP VALUE 0.
     01 CUR-CHAR PIC X(1).
     01 CUR-CODE PIC S9(3) COMP.
+    01 CUR-CASE PIC X(1).
+        88 CUR-CASE-UPPER VALUE "U".
+        88 CUR-CASE-LOWER VALUE "L".
+    01 REJECTED-CHAR PIC 9(18) COMP VALUE 0.
+    01 ROT-SHIFT PIC S9(3) COMP VALUE 13.
+    01 TOTAL-SCANNED PIC 9(18) COMP VALUE 0.
+    01 TOTAL-TRANSCODED PIC 9(18) COMP VALUE 0.
+    01 TOTAL-SPACES PIC 9(18) COMP VALUE 0.
+
+    COPY "retcode.cpy".
+    COPY "auditdata.cpy" REPLACING ==":PGMNAME:"== BY =="ROT-ENCODER"==.
+    COPY "errlogdata.cpy" REPLACING ==":PGMNAME:"== BY =="ROT-ENCODER"==.
+    COPY "dtstampdata.cpy".
+    COPY "ctltotdata.cpy" REPLACING ==":PGMNAME:"== BY =="ROT-ENCODER"==.
+    COPY "parmdata.cpy".
 
 PROCEDURE DIVISION.
-    DISPLAY "Please enter an uppercase string to encode.".
+    0000-MAINLINE.
+    PERFORM 9700-AUDIT-LOG-START.
+    DISPLAY "Read run parameters from a (T)erminal, or a (P)arameter card?".
+    ACCEPT PARM-SOURCE.
+    IF PARM-SOURCE-TERMINAL THEN
+        DISPLAY "Please enter a rotation (Caesar shift) amount."
+        ACCEPT ROT-SHIFT
+        DISPLAY "Run in (I)nteractive or (B)atch file mode?"
+        ACCEPT RUN-MODE
+    ELSE
+        PERFORM 9500-READ-PARM-CARD
+        IF PARM-CARD-FOUND THEN
+            MOVE PC-NUM-1 TO ROT-SHIFT
+            MOVE "B" TO RUN-MODE
+        END-IF
+    END-IF.
+    IF RUN-MODE-BATCH THEN
+        PERFORM 1000-BATCH-RUN
+    ELSE
+        PERFORM 2000-INTERACTIVE-RUN
+    END-IF.
+    DISPLAY "--- Transcoding Audit Summary ---".
+    DISPLAY "Total characters scanned:    " TOTAL-SCANNED.
+    DISPLAY "Characters transcoded:       " TOTAL-TRANSCODED.
+    DISPLAY "Characters skipped (spaces): " TOTAL-SPACES.
+    DISPLAY "Characters rejected (no rotation mapping): " REJECTED-CHAR.
+    IF REJECTED-CHAR > 0 THEN
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "One or more characters had no rotation mapping." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+    END-IF.
+    MOVE WS-RETURN-CODE TO RETURN-CODE.
+    PERFORM 9710-AUDIT-LOG-FINISH.
+    STOP RUN.
+
+    1000-BATCH-RUN.
+    OPEN INPUT ROT-IN-FILE.
+    IF ROT-IN-STATUS = "00" THEN
+        OPEN OUTPUT ROT-OUT-FILE
+        PERFORM 1100-BATCH-READ-RECORD
+        PERFORM 1200-BATCH-CONVERT-RECORD UNTIL ROT-IN-AT-EOF
+        CLOSE ROT-IN-FILE
+        CLOSE ROT-OUT-FILE
+    ELSE
+        DISPLAY "Batch input file not found, nothing to convert."
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "Batch input file (ROTIN) was not found." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+    END-IF.
+    PERFORM 9810-CTL-PRINT-FOOTER.
+
+    1100-BATCH-READ-RECORD.
+    READ ROT-IN-FILE
+        AT END MOVE 1 TO ROT-IN-EOF
+    END-READ.
+
+    1200-BATCH-CONVERT-RECORD.
+    MOVE SPACES TO INPUT-STR.
+    MOVE 1 TO CHUNK-POS.
+    PERFORM 1150-BATCH-ASSEMBLE-CHUNK
+        WITH TEST AFTER UNTIL NOT ROT-IN-IS-CONTINUED OR ROT-IN-AT-EOF.
+    SUBTRACT 1 FROM CHUNK-POS GIVING INPUT-LEN.
+    MOVE 0 TO CUR-IDX.
+    PERFORM CONVERT-LOOP UNTIL CUR-IDX = INPUT-LEN.
+    PERFORM 1250-BATCH-WRITE-CHUNKS.
+    MOVE INPUT-LEN TO CTL-HASH-VALUE.
+    PERFORM 9800-CTL-ACCUMULATE-TOTALS.
+    PERFORM 1100-BATCH-READ-RECORD.
+
+*> Appends the 4999-byte data portion of the current physical record
+*> into the logical value buffer, then reads the next record if this
+*> one was flagged as continued.
+    1150-BATCH-ASSEMBLE-CHUNK.
+    IF CHUNK-POS + 4999 - 1 > 49990 THEN
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "Logical value spans more than ten continuation records; excess data discarded." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+    ELSE
+        MOVE ROT-IN-DATA TO INPUT-STR(CHUNK-POS:4999)
+        ADD 4999 TO CHUNK-POS
+    END-IF.
+    IF ROT-IN-IS-CONTINUED THEN
+        PERFORM 1100-BATCH-READ-RECORD
+    END-IF.
+
+*> Writes the (possibly rotated) logical value back out as one or more
+*> 4999-byte physical records, re-flagging every record but the last
+*> as continued so the chunking is symmetrical on input and output.
+    1250-BATCH-WRITE-CHUNKS.
+    MOVE 1 TO CHUNK-POS.
+    PERFORM 1260-BATCH-WRITE-ONE-CHUNK
+        WITH TEST AFTER UNTIL CHUNK-POS > INPUT-LEN.
+
+    1260-BATCH-WRITE-ONE-CHUNK.
+    MOVE INPUT-STR(CHUNK-POS:4999) TO ROT-OUT-DATA.
+    IF CHUNK-POS + 4999 > INPUT-LEN THEN
+        MOVE " " TO ROT-OUT-CONT
+    ELSE
+        MOVE "+" TO ROT-OUT-CONT
+    END-IF.
+    WRITE ROT-OUT-REC.
+    ADD 4999 TO CHUNK-POS.
+
+    2000-INTERACTIVE-RUN.
+    DISPLAY "Please enter a string to encode (use batch mode with".
+    DISPLAY "+ continuation records for values over 5000 bytes).".
     ACCEPT INPUT-STR.
     MOVE FUNCTION LENGTH(INPUT-STR) TO INPUT-LEN.
     PERFORM CONVERT-LOOP UNTIL CUR-IDX = INPUT-LEN.
     DISPLAY INPUT-STR.
-    STOP RUN.
 
     CONVERT-LOOP.
+    ADD 1 TO TOTAL-SCANNED.
     MOVE INPUT-STR(CUR-IDX:1) TO CUR-CHAR.
     IF NOT CUR-CHAR = " " THEN
         PERFORM CHAR-TO-CODE
         IF NOT CUR-CODE = -1 THEN
-            ADD 13 TO CUR-CODE
+            ADD ROT-SHIFT TO CUR-CODE
             PERFORM CODE-TO-CHAR
-            MOVE CUR-CHAR TO INPUT-STR(CUR-IDX:)
+            MOVE CUR-CHAR TO INPUT-STR(CUR-IDX:1)
+            ADD 1 TO TOTAL-TRANSCODED
+        ELSE
+            ADD 1 TO REJECTED-CHAR
         END-IF
+    ELSE
+        ADD 1 TO TOTAL-SPACES
     END-IF.
     ADD 1 TO CUR-IDX.
 
     CHAR-TO-CODE.
     MOVE -1 TO CUR-CODE.
+    MOVE "U" TO CUR-CASE.
+    IF CUR-CHAR = "a" THEN
+        MOVE 0 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "b" THEN
+        MOVE 1 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "c" THEN
+        MOVE 2 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "d" THEN
+        MOVE 3 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "e" THEN
+        MOVE 4 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "f" THEN
+        MOVE 5 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "g" THEN
+        MOVE 6 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "h" THEN
+        MOVE 7 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "i" THEN
+        MOVE 8 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "j" THEN
+        MOVE 9 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "k" THEN
+        MOVE 10 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "l" THEN
+        MOVE 11 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "m" THEN
+        MOVE 12 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "n" THEN
+        MOVE 13 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "o" THEN
+        MOVE 14 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "p" THEN
+        MOVE 15 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "q" THEN
+        MOVE 16 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "r" THEN
+        MOVE 17 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "s" THEN
+        MOVE 18 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "t" THEN
+        MOVE 19 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "u" THEN
+        MOVE 20 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "v" THEN
+        MOVE 21 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "w" THEN
+        MOVE 22 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "x" THEN
+        MOVE 23 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "y" THEN
+        MOVE 24 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
+    IF CUR-CHAR = "z" THEN
+        MOVE 25 TO CUR-CODE
+        MOVE "L" TO CUR-CASE
+    END-IF.
     IF CUR-CHAR = "A" THEN
         MOVE 0 TO CUR-CODE
     END-IF.
@@ -190,3 +466,12 @@ PROCEDURE DIVISION.
     IF CUR-CODE = 25 THEN
         MOVE "Z" TO CUR-CHAR
     END-IF.
+    IF CUR-CASE-LOWER THEN
+        MOVE FUNCTION LOWER-CASE(CUR-CHAR) TO CUR-CHAR
+    END-IF.
+
+    COPY "auditproc.cpy".
+    COPY "errlogproc.cpy".
+    COPY "dtstampproc.cpy".
+    COPY "ctltotproc.cpy".
+    COPY "parmproc.cpy".
