@@ -0,0 +1,171 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PRIME-RECON.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT PRIME-TODAY-FILE ASSIGN TO "PRIMEOUT"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS PRIME-TODAY-STATUS.
+        SELECT PRIME-PRIOR-FILE ASSIGN TO "PRIMEPREV"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS PRIME-PRIOR-STATUS.
+        COPY "auditsel.cpy".
+        COPY "errlogsel.cpy".
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  PRIME-TODAY-FILE.
+    01  PRIME-TODAY-REC PIC X(40).
+
+    FD  PRIME-PRIOR-FILE.
+    01  PRIME-PRIOR-REC PIC X(40).
+
+    COPY "auditfd.cpy".
+    COPY "errlogfd.cpy".
+
+    WORKING-STORAGE SECTION.
+    01 PRIME-TODAY-STATUS PIC X(2).
+    01 PRIME-PRIOR-STATUS PIC X(2).
+    01 PRIME-TODAY-EOF PIC 9(1) COMP VALUE 0.
+        88 PRIME-TODAY-AT-EOF VALUE 1.
+    01 PRIME-PRIOR-EOF PIC 9(1) COMP VALUE 0.
+        88 PRIME-PRIOR-AT-EOF VALUE 1.
+
+    *> Both files share FIZZ-BUZZ's PRIME-OUT-LINE layout: program-id,
+    *> the run date, the MAX-VAL/CERTAINTY inputs that produced the run,
+    *> and one prime value per record, in ascending order.
+    01 TODAY-DETAIL.
+        05 TD-PROGRAM-ID PIC X(10).
+        05 TD-RUN-DATE PIC 9(8).
+        05 FILLER PIC X(1).
+        05 TD-MAX-VAL PIC 9(9).
+        05 TD-CERTAINTY PIC 9(2).
+        05 FILLER PIC X(1).
+        05 TD-PRIME-VAL PIC X(9).
+
+    01 PRIOR-DETAIL.
+        05 PR-PROGRAM-ID PIC X(10).
+        05 PR-RUN-DATE PIC 9(8).
+        05 FILLER PIC X(1).
+        05 PR-MAX-VAL PIC 9(9).
+        05 PR-CERTAINTY PIC 9(2).
+        05 FILLER PIC X(1).
+        05 PR-PRIME-VAL PIC X(9).
+
+    01 INPUTS-MATCH-SWITCH PIC 9(1) COMP VALUE 1.
+        88 INPUTS-MATCH VALUE 1.
+
+    01 TOTAL-MATCHED PIC 9(6) COMP VALUE 0.
+    01 TOTAL-ADDED PIC 9(6) COMP VALUE 0.
+    01 TOTAL-DROPPED PIC 9(6) COMP VALUE 0.
+
+    COPY "retcode.cpy".
+    COPY "auditdata.cpy" REPLACING ==":PGMNAME:"== BY =="PRIME-RECON"==.
+    COPY "errlogdata.cpy" REPLACING ==":PGMNAME:"== BY =="PRIME-RECON"==.
+    COPY "dtstampdata.cpy".
+
+PROCEDURE DIVISION.
+    PERFORM 9700-AUDIT-LOG-START.
+    OPEN INPUT PRIME-TODAY-FILE.
+    OPEN INPUT PRIME-PRIOR-FILE.
+    DISPLAY "-- Prime-Output Reconciliation Report --".
+    IF PRIME-PRIOR-STATUS NOT = "00" THEN
+        DISPLAY "No prior-run prime-output file found, nothing to reconcile against."
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "No prior-run prime-output file was available for reconciliation." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+    ELSE
+        PERFORM 1000-READ-TODAY-RECORD
+        PERFORM 1100-READ-PRIOR-RECORD
+        IF PRIME-TODAY-AT-EOF OR PRIME-PRIOR-AT-EOF THEN
+            DISPLAY "One or both prime-output files were empty, nothing to reconcile."
+            MOVE 4 TO WS-RETURN-CODE
+            MOVE "One or both prime-output files were empty." TO WS-ERROR-MSG
+            PERFORM 9300-LOG-ERROR
+        ELSE
+            IF TD-MAX-VAL NOT = PR-MAX-VAL OR TD-CERTAINTY NOT = PR-CERTAINTY THEN
+                MOVE 0 TO INPUTS-MATCH-SWITCH
+            END-IF
+            IF NOT INPUTS-MATCH THEN
+                DISPLAY "Today's and the prior run's MAX-VAL/CERTAINTY inputs differ, runs are not comparable."
+                DISPLAY "Today run : MAX-VAL " TD-MAX-VAL " CERTAINTY " TD-CERTAINTY "."
+                DISPLAY "Prior run : MAX-VAL " PR-MAX-VAL " CERTAINTY " PR-CERTAINTY "."
+                MOVE 8 TO WS-RETURN-CODE
+                MOVE "Prior run's MAX-VAL/CERTAINTY inputs do not match today's run." TO WS-ERROR-MSG
+                PERFORM 9300-LOG-ERROR
+            ELSE
+                PERFORM 2000-RECONCILE-LOOP
+                    UNTIL PRIME-TODAY-AT-EOF OR PRIME-PRIOR-AT-EOF
+                PERFORM 2100-FLUSH-REMAINING-TODAY UNTIL PRIME-TODAY-AT-EOF
+                PERFORM 2200-FLUSH-REMAINING-PRIOR UNTIL PRIME-PRIOR-AT-EOF
+                DISPLAY "Primes unchanged    : " TOTAL-MATCHED
+                DISPLAY "Primes added today  : " TOTAL-ADDED
+                DISPLAY "Primes dropped today: " TOTAL-DROPPED
+                IF TOTAL-ADDED NOT = 0 OR TOTAL-DROPPED NOT = 0 THEN
+                    MOVE 4 TO WS-RETURN-CODE
+                    MOVE "Prime results drifted between the prior run and today's run." TO WS-ERROR-MSG
+                    PERFORM 9300-LOG-ERROR
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+    CLOSE PRIME-TODAY-FILE.
+    CLOSE PRIME-PRIOR-FILE.
+    MOVE WS-RETURN-CODE TO RETURN-CODE.
+    PERFORM 9710-AUDIT-LOG-FINISH.
+    STOP RUN.
+
+    1000-READ-TODAY-RECORD.
+    READ PRIME-TODAY-FILE
+        AT END MOVE 1 TO PRIME-TODAY-EOF
+    END-READ.
+    IF NOT PRIME-TODAY-AT-EOF THEN
+        MOVE PRIME-TODAY-REC TO TODAY-DETAIL
+    END-IF.
+
+    1100-READ-PRIOR-RECORD.
+    READ PRIME-PRIOR-FILE
+        AT END MOVE 1 TO PRIME-PRIOR-EOF
+    END-READ.
+    IF NOT PRIME-PRIOR-AT-EOF THEN
+        MOVE PRIME-PRIOR-REC TO PRIOR-DETAIL
+    END-IF.
+
+    *> ---------------------
+    *> Ascending-key merge compare, same idea as a sort-merge match:
+    *> equal prime values are unchanged, a lower value on today's side
+    *> is a newly-found prime, a lower value on the prior side is one
+    *> that dropped out of today's run.
+    *> ---------------------
+
+    2000-RECONCILE-LOOP.
+    IF TD-PRIME-VAL = PR-PRIME-VAL THEN
+        ADD 1 TO TOTAL-MATCHED
+        PERFORM 1000-READ-TODAY-RECORD
+        PERFORM 1100-READ-PRIOR-RECORD
+    ELSE
+        IF TD-PRIME-VAL < PR-PRIME-VAL THEN
+            DISPLAY "  added   : " TD-PRIME-VAL
+            ADD 1 TO TOTAL-ADDED
+            PERFORM 1000-READ-TODAY-RECORD
+        ELSE
+            DISPLAY "  dropped : " PR-PRIME-VAL
+            ADD 1 TO TOTAL-DROPPED
+            PERFORM 1100-READ-PRIOR-RECORD
+        END-IF
+    END-IF.
+
+    2100-FLUSH-REMAINING-TODAY.
+    DISPLAY "  added   : " TD-PRIME-VAL.
+    ADD 1 TO TOTAL-ADDED.
+    PERFORM 1000-READ-TODAY-RECORD.
+
+    2200-FLUSH-REMAINING-PRIOR.
+    DISPLAY "  dropped : " PR-PRIME-VAL.
+    ADD 1 TO TOTAL-DROPPED.
+    PERFORM 1100-READ-PRIOR-RECORD.
+
+    COPY "auditproc.cpy".
+    COPY "errlogproc.cpy".
+    COPY "dtstampproc.cpy".
