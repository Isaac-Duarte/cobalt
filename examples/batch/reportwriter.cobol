@@ -0,0 +1,122 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. REPORT-WRITER.
+
+*> REPORT-WRITER is a CALLable utility, not a stand-alone batch step.
+*> Any program in the shop that wants print-ready, paginated output
+*> CALLs it three ways, in order, passing the same four parameters
+*> each time:
+*>     01 RW-FUNCTION      PIC X(1).   *> "I" init, "L" line, "F" finish
+*>     01 RW-REPORT-TITLE  PIC X(40).  *> only used on the "I" call
+*>     01 RW-LINE-TEXT     PIC X(80).  *> only used on the "L" call
+*>     01 RW-RETURN-CODE   PIC 9(4).   *> 0 = ok, 4 = error, see WS-ERROR-MSG
+*>     CALL "REPORT-WRITER" USING RW-FUNCTION RW-REPORT-TITLE
+*>         RW-LINE-TEXT RW-RETURN-CODE.
+*> Page headers, page numbers, and page breaks on the configured line
+*> count are all handled internally; the caller only ever hands over
+*> one line of body text at a time.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT REPORT-OUT-FILE ASSIGN TO "RPTOUT"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS REPORT-OUT-STATUS.
+        COPY "errlogsel.cpy".
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  REPORT-OUT-FILE.
+    01  REPORT-OUT-REC PIC X(80).
+
+    COPY "errlogfd.cpy".
+
+    WORKING-STORAGE SECTION.
+    01 REPORT-OUT-STATUS PIC X(2).
+    01 RPT-PAGE-NUMBER PIC 9(4) COMP VALUE 0.
+    01 RPT-PAGE-NUMBER-DISP PIC ZZZ9.
+    01 RPT-LINE-COUNT PIC 9(4) COMP VALUE 0.
+    01 RPT-LINES-PER-PAGE PIC 9(4) COMP VALUE 20.
+    01 RPT-SAVED-TITLE PIC X(40) VALUE SPACES.
+    01 RPT-RUN-TIMESTAMP PIC X(14) VALUE SPACES.
+
+    COPY "retcode.cpy".
+    COPY "errlogdata.cpy" REPLACING ==":PGMNAME:"== BY =="REPORT-WRITER"==.
+    COPY "dtstampdata.cpy".
+
+    LINKAGE SECTION.
+    01 RW-FUNCTION PIC X(1).
+        88 RW-FUNCTION-INIT VALUE "I".
+        88 RW-FUNCTION-LINE VALUE "L".
+        88 RW-FUNCTION-FINISH VALUE "F".
+    01 RW-REPORT-TITLE PIC X(40).
+    01 RW-LINE-TEXT PIC X(80).
+    01 RW-RETURN-CODE PIC 9(4).
+
+PROCEDURE DIVISION USING RW-FUNCTION RW-REPORT-TITLE RW-LINE-TEXT RW-RETURN-CODE.
+    EVALUATE TRUE
+        WHEN RW-FUNCTION-INIT
+            PERFORM 1000-INIT-REPORT
+        WHEN RW-FUNCTION-LINE
+            PERFORM 2000-PRINT-LINE
+        WHEN RW-FUNCTION-FINISH
+            PERFORM 3000-FINISH-REPORT
+        WHEN OTHER
+            MOVE 8 TO WS-RETURN-CODE
+            MOVE "REPORT-WRITER called with an unrecognized function code." TO WS-ERROR-MSG
+            PERFORM 9300-LOG-ERROR
+    END-EVALUATE.
+    MOVE WS-RETURN-CODE TO RW-RETURN-CODE.
+    GOBACK.
+
+    *> ---------------------
+    *> INIT: open the report and print the first page header.
+    *> ---------------------
+
+    1000-INIT-REPORT.
+    OPEN OUTPUT REPORT-OUT-FILE.
+    MOVE RW-REPORT-TITLE TO RPT-SAVED-TITLE.
+    MOVE 0 TO RPT-PAGE-NUMBER.
+    PERFORM 9400-STAMP-CURRENT-DATETIME.
+    MOVE WS-CURRENT-TIMESTAMP TO RPT-RUN-TIMESTAMP.
+    PERFORM 1100-PRINT-HEADER.
+
+    *> ---------------------
+    *> LINE: page break on the configured line count, then print.
+    *> ---------------------
+
+    2000-PRINT-LINE.
+    IF RPT-LINE-COUNT >= RPT-LINES-PER-PAGE THEN
+        PERFORM 1100-PRINT-HEADER
+    END-IF.
+    MOVE RW-LINE-TEXT TO REPORT-OUT-REC.
+    WRITE REPORT-OUT-REC.
+    ADD 1 TO RPT-LINE-COUNT.
+
+    *> ---------------------
+    *> FINISH: print a closing footer and close the report.
+    *> ---------------------
+
+    3000-FINISH-REPORT.
+    MOVE SPACES TO REPORT-OUT-REC.
+    MOVE "*** END OF REPORT ***" TO REPORT-OUT-REC.
+    WRITE REPORT-OUT-REC.
+    CLOSE REPORT-OUT-FILE.
+
+    *> Starts a new page: bumps the page number, resets the line
+    *> count, and writes the title/page-number header line.
+    1100-PRINT-HEADER.
+    ADD 1 TO RPT-PAGE-NUMBER.
+    MOVE RPT-PAGE-NUMBER TO RPT-PAGE-NUMBER-DISP.
+    MOVE SPACES TO REPORT-OUT-REC.
+    STRING RPT-SAVED-TITLE DELIMITED BY SIZE
+        "  PAGE " DELIMITED BY SIZE
+        RPT-PAGE-NUMBER-DISP DELIMITED BY SIZE
+        "  " DELIMITED BY SIZE
+        RPT-RUN-TIMESTAMP DELIMITED BY SIZE
+        INTO REPORT-OUT-REC
+    END-STRING.
+    WRITE REPORT-OUT-REC.
+    MOVE 1 TO RPT-LINE-COUNT.
+
+    COPY "errlogproc.cpy".
+    COPY "dtstampproc.cpy".
