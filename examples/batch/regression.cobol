@@ -0,0 +1,101 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. REGRESSION-DRIVER.
+
+*> Every CALLed step below still takes its operator input from a plain
+*> ACCEPT (no FROM clause), so it reads the next line of SYSIN exactly
+*> as if it had been run stand-alone -- this driver does not and cannot
+*> redirect any of that in-code, it is the same runtime stdin stream
+*> throughout one job step. Supplying the SYSIN deck below, in this
+*> exact order, is what makes the whole chain unattended-safe, the same
+*> way jcl/nightlyjobs.jcl feeds SYSIN cards to ROT-ENCODER/FIZZ-BUZZ/
+*> QUESTION-MARKS:
+*>   LOOP-TEST        BASIC-LOOP-COUNT, COND-LOOP-MAX, VARYING-LOOP-MAX
+*>   SUBSTRINGS-TEST  DELIM-CHAR, RUN-MODE (use "I" to stay off batch
+*>                    file I/O so the suite needs no extra data sets)
+*>   DATA-TEST        RUN-MODE (use "I", same reason as above)
+*>   PARAGRAPH-TEST   (no ACCEPT)
+*>   BACKWARDS-GOTO   COUNTER-START
+*> e.g. a seven-card SYSIN deck of: 5 / 6 / 5 / , / I / I / 5
+*> PARAGRAPH-TEST needs no card since it has no ACCEPT at all.
+
+DATA DIVISION.
+    WORKING-STORAGE SECTION.
+    01 SUITE-ENTRY-COUNT PIC 9(2) COMP VALUE 5.
+    01 SUITE-IDX PIC 9(2) COMP VALUE 0.
+    01 SUITE-RESULTS.
+        05 SUITE-RESULT OCCURS 5 TIMES.
+            10 SR-PROGRAM-NAME PIC X(20).
+            10 SR-RETURN-CODE PIC 9(4) COMP.
+            10 SR-STATUS PIC X(4).
+
+    COPY "retcode.cpy".
+
+PROCEDURE DIVISION.
+    0000-MAINLINE.
+    DISPLAY "-- Regression Suite Driver --".
+    PERFORM 1000-RUN-LOOP-TEST.
+    PERFORM 1100-RUN-SUBSTRINGS-TEST.
+    PERFORM 1200-RUN-DATA-TEST.
+    PERFORM 1300-RUN-PARAGRAPH-TEST.
+    PERFORM 1400-RUN-BACKWARDS-GOTO.
+    PERFORM 2000-DISPLAY-SUMMARY.
+    MOVE WS-RETURN-CODE TO RETURN-CODE.
+    STOP RUN.
+
+    *> ---------------------
+    *> SUITE STEPS
+    *> ---------------------
+
+    1000-RUN-LOOP-TEST.
+    ADD 1 TO SUITE-IDX.
+    MOVE "LOOP-TEST" TO SR-PROGRAM-NAME(SUITE-IDX).
+    CALL "LOOP-TEST".
+    PERFORM 1900-CAPTURE-OUTCOME.
+
+    1100-RUN-SUBSTRINGS-TEST.
+    ADD 1 TO SUITE-IDX.
+    MOVE "SUBSTRINGS-TEST" TO SR-PROGRAM-NAME(SUITE-IDX).
+    CALL "SUBSTRINGS-TEST".
+    PERFORM 1900-CAPTURE-OUTCOME.
+
+    1200-RUN-DATA-TEST.
+    ADD 1 TO SUITE-IDX.
+    MOVE "DATA-TEST" TO SR-PROGRAM-NAME(SUITE-IDX).
+    CALL "DATA-TEST".
+    PERFORM 1900-CAPTURE-OUTCOME.
+
+    1300-RUN-PARAGRAPH-TEST.
+    ADD 1 TO SUITE-IDX.
+    MOVE "PARAGRAPH-TEST" TO SR-PROGRAM-NAME(SUITE-IDX).
+    CALL "PARAGRAPH-TEST".
+    PERFORM 1900-CAPTURE-OUTCOME.
+
+    1400-RUN-BACKWARDS-GOTO.
+    ADD 1 TO SUITE-IDX.
+    MOVE "BACKWARDS-GOTO" TO SR-PROGRAM-NAME(SUITE-IDX).
+    CALL "BACKWARDS-GOTO".
+    PERFORM 1900-CAPTURE-OUTCOME.
+
+    *> Records the just-completed step's RETURN-CODE special register
+    *> and rolls any non-zero outcome up into the driver's own WS-RETURN-CODE.
+    1900-CAPTURE-OUTCOME.
+    MOVE RETURN-CODE TO SR-RETURN-CODE(SUITE-IDX).
+    IF RETURN-CODE = 0 THEN
+        MOVE "PASS" TO SR-STATUS(SUITE-IDX)
+    ELSE
+        MOVE "FAIL" TO SR-STATUS(SUITE-IDX)
+        MOVE 8 TO WS-RETURN-CODE
+    END-IF.
+
+    *> ---------------------
+    *> SUMMARY REPORT
+    *> ---------------------
+
+    2000-DISPLAY-SUMMARY.
+    DISPLAY "-- Regression Suite Summary --".
+    MOVE 1 TO SUITE-IDX.
+    PERFORM 2100-DISPLAY-ONE-RESULT
+        VARYING SUITE-IDX FROM 1 BY 1 UNTIL SUITE-IDX > SUITE-ENTRY-COUNT.
+
+    2100-DISPLAY-ONE-RESULT.
+    DISPLAY SR-PROGRAM-NAME(SUITE-IDX) ": " SR-STATUS(SUITE-IDX) " (RC=" SR-RETURN-CODE(SUITE-IDX) ")".
