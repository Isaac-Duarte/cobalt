@@ -0,0 +1,225 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TESTCASE-MAINT.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT TESTCASE-FILE ASSIGN TO "TESTCASE"
+            ORGANIZATION INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS TC-TEST-ID
+            FILE STATUS IS TESTCASE-STATUS.
+        COPY "auditsel.cpy".
+        COPY "errlogsel.cpy".
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  TESTCASE-FILE.
+    COPY "tcrec.cpy".
+
+    COPY "auditfd.cpy".
+    COPY "errlogfd.cpy".
+
+    WORKING-STORAGE SECTION.
+    01 TESTCASE-STATUS PIC X(2).
+
+    01 MAINT-DONE-SWITCH PIC 9(1) COMP VALUE 0.
+        88 MAINT-IS-DONE VALUE 1.
+
+    01 SCR-FUNCTION PIC X(1).
+        88 SCR-FUNCTION-ADD VALUE "A" "a".
+        88 SCR-FUNCTION-CHANGE VALUE "C" "c".
+        88 SCR-FUNCTION-DISPLAY VALUE "D" "d".
+        88 SCR-FUNCTION-DELETE VALUE "X" "x".
+        88 SCR-FUNCTION-END VALUE "E" "e".
+    01 SCR-TEST-ID PIC X(8).
+    01 SCR-PARM-1 PIC X(20).
+    01 SCR-PARM-2 PIC X(20).
+    01 SCR-PARM-3 PIC X(20).
+    01 SCR-MESSAGE PIC X(40) VALUE SPACES.
+
+    01 TOTAL-ADDED PIC 9(6) COMP VALUE 0.
+    01 TOTAL-CHANGED PIC 9(6) COMP VALUE 0.
+    01 TOTAL-DELETED PIC 9(6) COMP VALUE 0.
+    01 TOTAL-REJECTED PIC 9(6) COMP VALUE 0.
+
+    COPY "retcode.cpy".
+    COPY "auditdata.cpy" REPLACING ==":PGMNAME:"== BY =="TESTCASE-MAINT"==.
+    COPY "errlogdata.cpy" REPLACING ==":PGMNAME:"== BY =="TESTCASE-MAINT"==.
+    COPY "dtstampdata.cpy".
+
+    SCREEN SECTION.
+    01 MAINT-SCREEN.
+        05 BLANK SCREEN.
+        05 LINE 1 COLUMN 1 VALUE "TESTCASE-MAINT -- Test-Case Parameter Maintenance".
+        05 LINE 3 COLUMN 1 VALUE "Function (A=Add C=Change D=Display X=Delete E=End):".
+        05 LINE 3 COLUMN 56 PIC X(1) USING SCR-FUNCTION.
+        05 LINE 5 COLUMN 1 VALUE "Test ID......:".
+        05 LINE 5 COLUMN 16 PIC X(8) USING SCR-TEST-ID.
+        05 LINE 6 COLUMN 1 VALUE "Parameter 1..:".
+        05 LINE 6 COLUMN 16 PIC X(20) USING SCR-PARM-1.
+        05 LINE 7 COLUMN 1 VALUE "Parameter 2..:".
+        05 LINE 7 COLUMN 16 PIC X(20) USING SCR-PARM-2.
+        05 LINE 8 COLUMN 1 VALUE "Parameter 3..:".
+        05 LINE 8 COLUMN 16 PIC X(20) USING SCR-PARM-3.
+        05 LINE 10 COLUMN 1 PIC X(40) FROM SCR-MESSAGE.
+
+PROCEDURE DIVISION.
+    PERFORM 9700-AUDIT-LOG-START.
+    PERFORM 1000-INITIALIZE.
+    PERFORM 2000-CONVERSATION-STEP UNTIL MAINT-IS-DONE.
+    PERFORM 8000-TERMINATE.
+    MOVE WS-RETURN-CODE TO RETURN-CODE.
+    PERFORM 9710-AUDIT-LOG-FINISH.
+    STOP RUN.
+
+    *> ---------------------
+    *> INITIALIZATION
+    *> ---------------------
+
+    *> Opens the test-case file for update, creating an empty file the
+    *> first time this program is ever run against a given data set.
+    1000-INITIALIZE.
+    OPEN I-O TESTCASE-FILE.
+    IF TESTCASE-STATUS = "35" THEN
+        OPEN OUTPUT TESTCASE-FILE
+        CLOSE TESTCASE-FILE
+        OPEN I-O TESTCASE-FILE
+    END-IF.
+
+    *> ---------------------
+    *> PSEUDO-CONVERSATIONAL SCREEN LOOP
+    *> ---------------------
+
+    *> Each pass through here is one CICS-style "conversation": paint
+    *> the screen, wait on the operator, act on the function key, and
+    *> come back around instead of holding the terminal open mid-turn.
+    2000-CONVERSATION-STEP.
+    MOVE SPACES TO SCR-FUNCTION.
+    MOVE SPACES TO SCR-TEST-ID.
+    MOVE SPACES TO SCR-PARM-1.
+    MOVE SPACES TO SCR-PARM-2.
+    MOVE SPACES TO SCR-PARM-3.
+*> SCR-MESSAGE is left alone here so this DISPLAY still shows the
+*> outcome the *previous* turn's function handler set; it is only
+*> cleared below, once the operator's next request has been captured,
+*> so this turn's handler can leave a fresh message for the next paint.
+    DISPLAY MAINT-SCREEN.
+    ACCEPT MAINT-SCREEN.
+    MOVE SPACES TO SCR-MESSAGE.
+    EVALUATE TRUE
+        WHEN SCR-FUNCTION-ADD
+            PERFORM 3000-ADD-TESTCASE
+        WHEN SCR-FUNCTION-CHANGE
+            PERFORM 4000-CHANGE-TESTCASE
+        WHEN SCR-FUNCTION-DISPLAY
+            PERFORM 5000-DISPLAY-TESTCASE
+        WHEN SCR-FUNCTION-DELETE
+            PERFORM 6000-DELETE-TESTCASE
+        WHEN SCR-FUNCTION-END
+            MOVE 1 TO MAINT-DONE-SWITCH
+        WHEN OTHER
+            DISPLAY "Unrecognized function code '" SCR-FUNCTION "'."
+            ADD 1 TO TOTAL-REJECTED
+    END-EVALUATE.
+
+    *> ---------------------
+    *> FUNCTION HANDLERS
+    *> ---------------------
+
+    3000-ADD-TESTCASE.
+    MOVE SCR-TEST-ID TO TC-TEST-ID.
+    MOVE SCR-PARM-1 TO TC-PARM-1.
+    MOVE SCR-PARM-2 TO TC-PARM-2.
+    MOVE SCR-PARM-3 TO TC-PARM-3.
+    WRITE TC-MAINT-REC
+        INVALID KEY
+            DISPLAY "REJECTED: test case " SCR-TEST-ID " already exists."
+            STRING "REJECTED: EXISTS " SCR-TEST-ID DELIMITED BY SIZE
+                INTO SCR-MESSAGE
+            ADD 1 TO TOTAL-REJECTED
+        NOT INVALID KEY
+            DISPLAY "ADDED: test case " SCR-TEST-ID
+            STRING "ADDED: " SCR-TEST-ID DELIMITED BY SIZE
+                INTO SCR-MESSAGE
+            ADD 1 TO TOTAL-ADDED
+    END-WRITE.
+
+    4000-CHANGE-TESTCASE.
+    MOVE SCR-TEST-ID TO TC-TEST-ID.
+    READ TESTCASE-FILE
+        INVALID KEY
+            DISPLAY "REJECTED: test case " SCR-TEST-ID " not found for change."
+            STRING "REJECTED: NOT FOUND " SCR-TEST-ID DELIMITED BY SIZE
+                INTO SCR-MESSAGE
+            ADD 1 TO TOTAL-REJECTED
+        NOT INVALID KEY
+            PERFORM 4100-REWRITE-TESTCASE
+    END-READ.
+
+    4100-REWRITE-TESTCASE.
+    MOVE SCR-PARM-1 TO TC-PARM-1.
+    MOVE SCR-PARM-2 TO TC-PARM-2.
+    MOVE SCR-PARM-3 TO TC-PARM-3.
+    REWRITE TC-MAINT-REC
+        INVALID KEY
+            DISPLAY "REJECTED: test case " SCR-TEST-ID " could not be rewritten."
+            STRING "REJECTED: REWRITE FAILED " SCR-TEST-ID DELIMITED BY SIZE
+                INTO SCR-MESSAGE
+            ADD 1 TO TOTAL-REJECTED
+        NOT INVALID KEY
+            DISPLAY "CHANGED: test case " SCR-TEST-ID
+            STRING "CHANGED: " SCR-TEST-ID DELIMITED BY SIZE
+                INTO SCR-MESSAGE
+            ADD 1 TO TOTAL-CHANGED
+    END-REWRITE.
+
+    5000-DISPLAY-TESTCASE.
+    MOVE SCR-TEST-ID TO TC-TEST-ID.
+    READ TESTCASE-FILE
+        INVALID KEY
+            DISPLAY "REJECTED: test case " SCR-TEST-ID " not found."
+            STRING "REJECTED: NOT FOUND " SCR-TEST-ID DELIMITED BY SIZE
+                INTO SCR-MESSAGE
+            ADD 1 TO TOTAL-REJECTED
+        NOT INVALID KEY
+            DISPLAY "Test case " TC-TEST-ID ": " TC-PARM-1 " / " TC-PARM-2 " / " TC-PARM-3
+            STRING "FOUND: " SCR-TEST-ID DELIMITED BY SIZE
+                INTO SCR-MESSAGE
+    END-READ.
+
+    6000-DELETE-TESTCASE.
+    MOVE SCR-TEST-ID TO TC-TEST-ID.
+    DELETE TESTCASE-FILE
+        INVALID KEY
+            DISPLAY "REJECTED: test case " SCR-TEST-ID " not found for delete."
+            STRING "REJECTED: NOT FOUND " SCR-TEST-ID DELIMITED BY SIZE
+                INTO SCR-MESSAGE
+            ADD 1 TO TOTAL-REJECTED
+        NOT INVALID KEY
+            DISPLAY "DELETED: test case " SCR-TEST-ID
+            STRING "DELETED: " SCR-TEST-ID DELIMITED BY SIZE
+                INTO SCR-MESSAGE
+            ADD 1 TO TOTAL-DELETED
+    END-DELETE.
+
+    *> ---------------------
+    *> TERMINATION
+    *> ---------------------
+
+    8000-TERMINATE.
+    CLOSE TESTCASE-FILE.
+    DISPLAY "-- Test-Case Maintenance Report --".
+    DISPLAY "Test cases added    : " TOTAL-ADDED.
+    DISPLAY "Test cases changed  : " TOTAL-CHANGED.
+    DISPLAY "Test cases deleted  : " TOTAL-DELETED.
+    DISPLAY "Requests rejected   : " TOTAL-REJECTED.
+    IF TOTAL-REJECTED > 0 THEN
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "One or more test-case maintenance requests were rejected." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+    END-IF.
+
+    COPY "auditproc.cpy".
+    COPY "errlogproc.cpy".
+    COPY "dtstampproc.cpy".
