@@ -0,0 +1,198 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTOMER-MAINT.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+            ORGANIZATION INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS CM-CUST-ID
+            FILE STATUS IS CUSTOMER-MASTER-STATUS.
+        SELECT CUSTOMER-TRANS-FILE ASSIGN TO "CUSTTRAN"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS CUSTOMER-TRANS-STATUS.
+        COPY "auditsel.cpy".
+        COPY "errlogsel.cpy".
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  CUSTOMER-MASTER-FILE.
+    COPY "custrec.cpy".
+
+    FD  CUSTOMER-TRANS-FILE.
+    01  CUSTOMER-TRANS-REC.
+        05 TR-TRANS-CODE PIC X(1).
+            88 TR-IS-ADD VALUE "A".
+            88 TR-IS-UPDATE VALUE "U".
+            88 TR-IS-DELETE VALUE "D".
+        05 TR-CUST-ID PIC X(6).
+        05 TR-CUST-NAME PIC X(25).
+        05 TR-CUST-ADDRESS PIC X(30).
+        05 TR-CUST-BALANCE PIC S9(7)V99.
+        05 TR-CUST-STATUS PIC X(1).
+
+    COPY "auditfd.cpy".
+    COPY "errlogfd.cpy".
+
+    WORKING-STORAGE SECTION.
+    01 CUSTOMER-MASTER-STATUS PIC X(2).
+    01 CUSTOMER-TRANS-STATUS PIC X(2).
+    01 CUSTOMER-TRANS-EOF PIC 9(1) COMP VALUE 0.
+        88 CUSTOMER-TRANS-AT-EOF VALUE 1.
+
+    01 TOTAL-ADDED PIC 9(6) COMP VALUE 0.
+    01 TOTAL-UPDATED PIC 9(6) COMP VALUE 0.
+    01 TOTAL-DELETED PIC 9(6) COMP VALUE 0.
+    01 TOTAL-REJECTED PIC 9(6) COMP VALUE 0.
+
+    COPY "retcode.cpy".
+    COPY "auditdata.cpy" REPLACING ==":PGMNAME:"== BY =="CUSTOMER-MAINT"==.
+    COPY "errlogdata.cpy" REPLACING ==":PGMNAME:"== BY =="CUSTOMER-MAINT"==.
+    COPY "dtstampdata.cpy".
+    COPY "editdata.cpy".
+
+PROCEDURE DIVISION.
+    PERFORM 9700-AUDIT-LOG-START.
+    PERFORM 1000-INITIALIZE.
+    IF CUSTOMER-TRANS-STATUS = "00" THEN
+        PERFORM 2000-READ-TRANSACTION
+        PERFORM 3000-APPLY-TRANSACTION UNTIL CUSTOMER-TRANS-AT-EOF
+    END-IF.
+    PERFORM 8000-TERMINATE.
+    MOVE WS-RETURN-CODE TO RETURN-CODE.
+    PERFORM 9710-AUDIT-LOG-FINISH.
+    STOP RUN.
+
+    *> ---------------------
+    *> INITIALIZATION
+    *> ---------------------
+
+    *> Opens the customer master for update, creating an empty master
+    *> the first time this program is ever run against a given file.
+    1000-INITIALIZE.
+    OPEN I-O CUSTOMER-MASTER-FILE.
+    IF CUSTOMER-MASTER-STATUS = "35" THEN
+        OPEN OUTPUT CUSTOMER-MASTER-FILE
+        CLOSE CUSTOMER-MASTER-FILE
+        OPEN I-O CUSTOMER-MASTER-FILE
+    END-IF.
+    OPEN INPUT CUSTOMER-TRANS-FILE.
+    IF CUSTOMER-TRANS-STATUS NOT = "00" THEN
+        DISPLAY "Transaction file not found, nothing to apply."
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "Transaction file (CUSTTRAN) was not found." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+    END-IF.
+
+    *> ---------------------
+    *> TRANSACTION LOOP
+    *> ---------------------
+
+    2000-READ-TRANSACTION.
+    READ CUSTOMER-TRANS-FILE
+        AT END MOVE 1 TO CUSTOMER-TRANS-EOF
+    END-READ.
+
+    3000-APPLY-TRANSACTION.
+    EVALUATE TRUE
+        WHEN TR-IS-ADD
+            PERFORM 3100-ADD-CUSTOMER
+        WHEN TR-IS-UPDATE
+            PERFORM 3200-UPDATE-CUSTOMER
+        WHEN TR-IS-DELETE
+            PERFORM 3300-DELETE-CUSTOMER
+        WHEN OTHER
+            DISPLAY "REJECTED: unrecognized transaction code '" TR-TRANS-CODE "' for customer " TR-CUST-ID
+            ADD 1 TO TOTAL-REJECTED
+    END-EVALUATE.
+    PERFORM 2000-READ-TRANSACTION.
+
+    3100-ADD-CUSTOMER.
+    MOVE TR-CUST-NAME TO EDIT-INPUT-FIELD.
+    PERFORM 9210-EDIT-CHECK-ALPHA.
+    IF NOT EDIT-IS-VALID THEN
+        DISPLAY "REJECTED: customer " TR-CUST-ID " has a non-alphabetic name."
+        ADD 1 TO TOTAL-REJECTED
+    ELSE
+        MOVE TR-CUST-ID TO CM-CUST-ID
+        MOVE TR-CUST-NAME TO CM-CUST-NAME
+        MOVE TR-CUST-ADDRESS TO CM-CUST-ADDRESS
+        MOVE TR-CUST-BALANCE TO CM-CUST-BALANCE
+        MOVE TR-CUST-STATUS TO CM-CUST-STATUS
+        WRITE CUSTOMER-MASTER-REC
+            INVALID KEY
+                DISPLAY "REJECTED: customer " TR-CUST-ID " already exists on the master."
+                ADD 1 TO TOTAL-REJECTED
+            NOT INVALID KEY
+                DISPLAY "ADDED: customer " TR-CUST-ID
+                ADD 1 TO TOTAL-ADDED
+        END-WRITE
+    END-IF.
+
+    3200-UPDATE-CUSTOMER.
+    MOVE TR-CUST-ID TO CM-CUST-ID.
+    READ CUSTOMER-MASTER-FILE
+        INVALID KEY
+            DISPLAY "REJECTED: customer " TR-CUST-ID " not found for update."
+            ADD 1 TO TOTAL-REJECTED
+        NOT INVALID KEY
+            PERFORM 3210-REWRITE-CUSTOMER
+    END-READ.
+
+    3210-REWRITE-CUSTOMER.
+    MOVE TR-CUST-NAME TO EDIT-INPUT-FIELD.
+    PERFORM 9210-EDIT-CHECK-ALPHA.
+    IF NOT EDIT-IS-VALID THEN
+        DISPLAY "REJECTED: customer " TR-CUST-ID " has a non-alphabetic name."
+        ADD 1 TO TOTAL-REJECTED
+    ELSE
+        MOVE TR-CUST-NAME TO CM-CUST-NAME
+        MOVE TR-CUST-ADDRESS TO CM-CUST-ADDRESS
+        MOVE TR-CUST-BALANCE TO CM-CUST-BALANCE
+        MOVE TR-CUST-STATUS TO CM-CUST-STATUS
+        REWRITE CUSTOMER-MASTER-REC
+            INVALID KEY
+                DISPLAY "REJECTED: customer " TR-CUST-ID " could not be rewritten."
+                ADD 1 TO TOTAL-REJECTED
+            NOT INVALID KEY
+                DISPLAY "UPDATED: customer " TR-CUST-ID
+                ADD 1 TO TOTAL-UPDATED
+        END-REWRITE
+    END-IF.
+
+    3300-DELETE-CUSTOMER.
+    MOVE TR-CUST-ID TO CM-CUST-ID.
+    DELETE CUSTOMER-MASTER-FILE
+        INVALID KEY
+            DISPLAY "REJECTED: customer " TR-CUST-ID " not found for delete."
+            ADD 1 TO TOTAL-REJECTED
+        NOT INVALID KEY
+            DISPLAY "DELETED: customer " TR-CUST-ID
+            ADD 1 TO TOTAL-DELETED
+    END-DELETE.
+
+    *> ---------------------
+    *> TERMINATION
+    *> ---------------------
+
+    8000-TERMINATE.
+    CLOSE CUSTOMER-MASTER-FILE.
+    IF CUSTOMER-TRANS-STATUS = "00" THEN
+        CLOSE CUSTOMER-TRANS-FILE
+    END-IF.
+    DISPLAY "-- Customer Maintenance Report --".
+    DISPLAY "Customers added    : " TOTAL-ADDED.
+    DISPLAY "Customers updated   : " TOTAL-UPDATED.
+    DISPLAY "Customers deleted   : " TOTAL-DELETED.
+    DISPLAY "Transactions rejected: " TOTAL-REJECTED.
+    IF TOTAL-REJECTED > 0 THEN
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "One or more maintenance transactions were rejected." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+    END-IF.
+
+    COPY "auditproc.cpy".
+    COPY "errlogproc.cpy".
+    COPY "dtstampproc.cpy".
+    COPY "editproc.cpy".
