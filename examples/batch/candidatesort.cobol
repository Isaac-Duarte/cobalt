@@ -0,0 +1,102 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CANDIDATE-SORT.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT CANDIDATE-RAW-FILE ASSIGN TO "CANDRAW"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS CANDIDATE-RAW-STATUS.
+        SELECT SORT-WORK-FILE ASSIGN TO "CANDWORK".
+        SELECT CANDIDATE-OUT-FILE ASSIGN TO "CANDIN"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS CANDIDATE-OUT-STATUS.
+        COPY "auditsel.cpy".
+        COPY "errlogsel.cpy".
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  CANDIDATE-RAW-FILE.
+    01  CANDIDATE-RAW-REC PIC 9(9).
+
+    SD  SORT-WORK-FILE.
+    01  SORT-WORK-REC.
+        05 SW-VALUE PIC 9(9).
+
+    FD  CANDIDATE-OUT-FILE.
+    01  CANDIDATE-OUT-REC PIC 9(9).
+
+    COPY "auditfd.cpy".
+    COPY "errlogfd.cpy".
+
+    WORKING-STORAGE SECTION.
+    01 CANDIDATE-RAW-STATUS PIC X(2).
+    01 CANDIDATE-OUT-STATUS PIC X(2).
+    01 SORT-WORK-EOF PIC 9(1) COMP VALUE 0.
+        88 SORT-WORK-AT-EOF VALUE 1.
+    01 FIRST-RECORD-SWITCH PIC 9(1) COMP VALUE 1.
+        88 FIRST-RECORD VALUE 1.
+    01 LAST-WRITTEN-VALUE PIC 9(9) COMP VALUE 0.
+
+    01 TOTAL-READ PIC 9(6) COMP VALUE 0.
+    01 TOTAL-WRITTEN PIC 9(6) COMP VALUE 0.
+    01 TOTAL-DUPLICATES PIC 9(6) COMP VALUE 0.
+
+    COPY "retcode.cpy".
+    COPY "auditdata.cpy" REPLACING ==":PGMNAME:"== BY =="CANDIDATE-SORT"==.
+    COPY "errlogdata.cpy" REPLACING ==":PGMNAME:"== BY =="CANDIDATE-SORT"==.
+    COPY "dtstampdata.cpy".
+
+PROCEDURE DIVISION.
+    PERFORM 9700-AUDIT-LOG-START.
+    SORT SORT-WORK-FILE
+        ON ASCENDING KEY SW-VALUE
+        USING CANDIDATE-RAW-FILE
+        OUTPUT PROCEDURE IS 2000-DEDUP-AND-WRITE.
+
+    DISPLAY "-- Candidate-List Sort/Dedup Report --".
+    DISPLAY "Candidates read      : " TOTAL-READ.
+    DISPLAY "Candidates written   : " TOTAL-WRITTEN.
+    DISPLAY "Duplicates discarded : " TOTAL-DUPLICATES.
+    IF TOTAL-READ = 0 THEN
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "No candidates were read from the raw input file." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+    END-IF.
+    MOVE WS-RETURN-CODE TO RETURN-CODE.
+    PERFORM 9710-AUDIT-LOG-FINISH.
+    STOP RUN.
+
+    *> ---------------------
+    *> SORT OUTPUT PROCEDURE: drop consecutive duplicate keys and
+    *> write the de-duplicated, ascending candidate list FIZZ-BUZZ
+    *> expects on its CANDIN file.
+    *> ---------------------
+
+    2000-DEDUP-AND-WRITE.
+    OPEN OUTPUT CANDIDATE-OUT-FILE.
+    PERFORM 2100-RETURN-SORTED-RECORD.
+    PERFORM 2200-PROCESS-SORTED-RECORD UNTIL SORT-WORK-AT-EOF.
+    CLOSE CANDIDATE-OUT-FILE.
+
+    2100-RETURN-SORTED-RECORD.
+    RETURN SORT-WORK-FILE
+        AT END MOVE 1 TO SORT-WORK-EOF
+    END-RETURN.
+
+    2200-PROCESS-SORTED-RECORD.
+    ADD 1 TO TOTAL-READ.
+    IF FIRST-RECORD OR SW-VALUE NOT = LAST-WRITTEN-VALUE THEN
+        MOVE SW-VALUE TO CANDIDATE-OUT-REC
+        WRITE CANDIDATE-OUT-REC
+        MOVE SW-VALUE TO LAST-WRITTEN-VALUE
+        MOVE 0 TO FIRST-RECORD-SWITCH
+        ADD 1 TO TOTAL-WRITTEN
+    ELSE
+        ADD 1 TO TOTAL-DUPLICATES
+    END-IF.
+    PERFORM 2100-RETURN-SORTED-RECORD.
+
+    COPY "auditproc.cpy".
+    COPY "errlogproc.cpy".
+    COPY "dtstampproc.cpy".
