@@ -0,0 +1,286 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DAILY-OPS-SUMMARY.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        COPY "auditsel.cpy".
+        COPY "errlogsel.cpy".
+        COPY "ctltotsel.cpy".
+
+DATA DIVISION.
+    FILE SECTION.
+    COPY "auditfd.cpy".
+    COPY "errlogfd.cpy".
+    COPY "ctltotfd.cpy".
+
+    WORKING-STORAGE SECTION.
+    01 AUDIT-LOG-EOF PIC 9(1) COMP VALUE 0.
+        88 AUDIT-LOG-AT-EOF VALUE 1.
+    01 ERROR-LOG-EOF PIC 9(1) COMP VALUE 0.
+        88 ERROR-LOG-AT-EOF VALUE 1.
+    01 CTL-TOTALS-EOF PIC 9(1) COMP VALUE 0.
+        88 CTL-TOTALS-AT-EOF VALUE 1.
+    01 CTL-TOTALS-STATUS PIC X(2).
+
+*> Elapsed time per step is computed from the HH/MM/SS portion of
+*> AL-START-TIME/AL-END-TIME alone, the same as a shift supervisor
+*> reading two wall-clock punches -- a step that happens to straddle
+*> midnight will under-report, which batch jobs in this suite never do.
+    01 ELAPSED-START-HH PIC 9(2).
+    01 ELAPSED-START-MM PIC 9(2).
+    01 ELAPSED-START-SS PIC 9(2).
+    01 ELAPSED-END-HH PIC 9(2).
+    01 ELAPSED-END-MM PIC 9(2).
+    01 ELAPSED-END-SS PIC 9(2).
+    01 ELAPSED-START-SECS PIC 9(9) COMP.
+    01 ELAPSED-END-SECS PIC 9(9) COMP.
+    01 ELAPSED-STEP-SECS PIC S9(9) COMP.
+
+    01 RUN-STATUS-WORD PIC X(7).
+
+    01 TOTAL-PROGRAMS-RUN PIC 9(6) COMP VALUE 0.
+    01 TOTAL-NORMAL-RUNS PIC 9(6) COMP VALUE 0.
+    01 TOTAL-WARNING-RUNS PIC 9(6) COMP VALUE 0.
+    01 TOTAL-ERROR-RUNS PIC 9(6) COMP VALUE 0.
+    01 TOTAL-SEVERE-RUNS PIC 9(6) COMP VALUE 0.
+    01 TOTAL-ELAPSED-SECS PIC 9(9) COMP VALUE 0.
+
+    01 TOTAL-ERRORS-LOGGED PIC 9(6) COMP VALUE 0.
+
+    01 TOTAL-CTL-RUNS PIC 9(6) COMP VALUE 0.
+    01 TOTAL-RECORDS-PROCESSED PIC 9(9) COMP VALUE 0.
+
+*> Parameters for the three CALLs to REPORT-WRITER that print this
+*> same summary to RPTOUT, a page-headed, paginated companion to the
+*> console DISPLAY report above.
+    01 RW-FUNCTION PIC X(1).
+    01 RW-REPORT-TITLE PIC X(40).
+    01 RW-LINE-TEXT PIC X(80).
+    01 RW-RETURN-CODE PIC 9(4).
+    01 RW-COUNT-DISP PIC Z(8)9.
+
+    COPY "retcode.cpy".
+    COPY "auditdata.cpy" REPLACING ==":PGMNAME:"== BY =="DAILY-OPS-SUMMARY"==.
+    COPY "errlogdata.cpy" REPLACING ==":PGMNAME:"== BY =="DAILY-OPS-SUMMARY"==.
+    COPY "dtstampdata.cpy".
+
+PROCEDURE DIVISION.
+    PERFORM 9700-AUDIT-LOG-START.
+    DISPLAY "========================================".
+    DISPLAY " Daily Operations Summary".
+    DISPLAY "========================================".
+    PERFORM 1000-SUMMARIZE-AUDIT-LOG.
+    PERFORM 2000-SUMMARIZE-ERROR-LOG.
+    PERFORM 3000-SUMMARIZE-CTL-TOTALS.
+    PERFORM 4000-DISPLAY-TOTALS.
+    IF TOTAL-SEVERE-RUNS > 0 THEN
+        MOVE 16 TO WS-RETURN-CODE
+    ELSE
+        IF TOTAL-ERROR-RUNS > 0 THEN
+            MOVE 8 TO WS-RETURN-CODE
+        ELSE
+            IF TOTAL-WARNING-RUNS > 0 THEN
+                MOVE 4 TO WS-RETURN-CODE
+            END-IF
+        END-IF
+    END-IF.
+    MOVE WS-RETURN-CODE TO RETURN-CODE.
+    PERFORM 9710-AUDIT-LOG-FINISH.
+    STOP RUN.
+
+    *> ---------------------
+    *> AUDIT LOG: one line per program run, with elapsed time and the
+    *> severity band its own return code landed in.
+    *> ---------------------
+
+    1000-SUMMARIZE-AUDIT-LOG.
+    DISPLAY " ".
+    DISPLAY "-- Programs Run --".
+    OPEN INPUT AUDIT-LOG-FILE.
+    IF AUDIT-LOG-STATUS = "00" THEN
+        PERFORM 1100-AUDIT-LOG-READ-RECORD
+        PERFORM 1200-AUDIT-LOG-REPORT-RECORD UNTIL AUDIT-LOG-AT-EOF
+        CLOSE AUDIT-LOG-FILE
+    ELSE
+        DISPLAY "No audit log found, nothing to summarize."
+    END-IF.
+
+    1100-AUDIT-LOG-READ-RECORD.
+    READ AUDIT-LOG-FILE
+        AT END MOVE 1 TO AUDIT-LOG-EOF
+    END-READ.
+
+    1200-AUDIT-LOG-REPORT-RECORD.
+    ADD 1 TO TOTAL-PROGRAMS-RUN.
+    PERFORM 1300-COMPUTE-ELAPSED-SECONDS.
+    ADD ELAPSED-STEP-SECS TO TOTAL-ELAPSED-SECS.
+    EVALUATE TRUE
+        WHEN AL-RETURN-CODE >= 16
+            MOVE "SEVERE " TO RUN-STATUS-WORD
+            ADD 1 TO TOTAL-SEVERE-RUNS
+        WHEN AL-RETURN-CODE >= 8
+            MOVE "ERROR  " TO RUN-STATUS-WORD
+            ADD 1 TO TOTAL-ERROR-RUNS
+        WHEN AL-RETURN-CODE >= 4
+            MOVE "WARNING" TO RUN-STATUS-WORD
+            ADD 1 TO TOTAL-WARNING-RUNS
+        WHEN OTHER
+            MOVE "NORMAL " TO RUN-STATUS-WORD
+            ADD 1 TO TOTAL-NORMAL-RUNS
+    END-EVALUATE.
+    DISPLAY AL-PROGRAM-NAME " " AL-START-TIME " - " AL-END-TIME
+        " (" ELAPSED-STEP-SECS "s) " RUN-STATUS-WORD.
+    PERFORM 1100-AUDIT-LOG-READ-RECORD.
+
+    1300-COMPUTE-ELAPSED-SECONDS.
+    MOVE AL-START-TIME(9:2) TO ELAPSED-START-HH.
+    MOVE AL-START-TIME(11:2) TO ELAPSED-START-MM.
+    MOVE AL-START-TIME(13:2) TO ELAPSED-START-SS.
+    MOVE AL-END-TIME(9:2) TO ELAPSED-END-HH.
+    MOVE AL-END-TIME(11:2) TO ELAPSED-END-MM.
+    MOVE AL-END-TIME(13:2) TO ELAPSED-END-SS.
+    COMPUTE ELAPSED-START-SECS =
+        (ELAPSED-START-HH * 3600) + (ELAPSED-START-MM * 60) + ELAPSED-START-SS.
+    COMPUTE ELAPSED-END-SECS =
+        (ELAPSED-END-HH * 3600) + (ELAPSED-END-MM * 60) + ELAPSED-END-SS.
+    COMPUTE ELAPSED-STEP-SECS = ELAPSED-END-SECS - ELAPSED-START-SECS.
+    IF ELAPSED-STEP-SECS < 0 THEN
+        MOVE 0 TO ELAPSED-STEP-SECS
+    END-IF.
+
+    *> ---------------------
+    *> ERROR LOG: total exceptions logged across every program tonight.
+    *> ---------------------
+
+    2000-SUMMARIZE-ERROR-LOG.
+    OPEN INPUT ERROR-LOG-FILE.
+    IF ERROR-LOG-STATUS = "00" THEN
+        PERFORM 2100-ERROR-LOG-READ-RECORD
+        PERFORM 2200-ERROR-LOG-COUNT-RECORD UNTIL ERROR-LOG-AT-EOF
+        CLOSE ERROR-LOG-FILE
+    END-IF.
+
+    2100-ERROR-LOG-READ-RECORD.
+    READ ERROR-LOG-FILE
+        AT END MOVE 1 TO ERROR-LOG-EOF
+    END-READ.
+
+    2200-ERROR-LOG-COUNT-RECORD.
+    ADD 1 TO TOTAL-ERRORS-LOGGED.
+    PERFORM 2100-ERROR-LOG-READ-RECORD.
+
+    *> ---------------------
+    *> CONTROL TOTALS: records processed across every program that
+    *> balances its own run with CTLTOTPROC.CPY's 9800/9810.
+    *> ---------------------
+
+    3000-SUMMARIZE-CTL-TOTALS.
+    OPEN INPUT CTL-TOTALS-FILE.
+    IF CTL-TOTALS-STATUS = "00" THEN
+        PERFORM 3100-CTL-TOTALS-READ-RECORD
+        PERFORM 3200-CTL-TOTALS-COUNT-RECORD UNTIL CTL-TOTALS-AT-EOF
+        CLOSE CTL-TOTALS-FILE
+    END-IF.
+
+    3100-CTL-TOTALS-READ-RECORD.
+    READ CTL-TOTALS-FILE
+        AT END MOVE 1 TO CTL-TOTALS-EOF
+    END-READ.
+
+    3200-CTL-TOTALS-COUNT-RECORD.
+    ADD 1 TO TOTAL-CTL-RUNS.
+    ADD CT-RECORD-COUNT TO TOTAL-RECORDS-PROCESSED.
+    PERFORM 3100-CTL-TOTALS-READ-RECORD.
+
+    4000-DISPLAY-TOTALS.
+    DISPLAY " ".
+    DISPLAY "-- Nightly Totals --".
+    DISPLAY "Programs run               : " TOTAL-PROGRAMS-RUN.
+    DISPLAY "  Normal                   : " TOTAL-NORMAL-RUNS.
+    DISPLAY "  Warning                  : " TOTAL-WARNING-RUNS.
+    DISPLAY "  Error                    : " TOTAL-ERROR-RUNS.
+    DISPLAY "  Severe                   : " TOTAL-SEVERE-RUNS.
+    DISPLAY "Total elapsed time (secs)  : " TOTAL-ELAPSED-SECS.
+    DISPLAY "Errors logged              : " TOTAL-ERRORS-LOGGED.
+    DISPLAY "Control-total records      : " TOTAL-CTL-RUNS.
+    DISPLAY "Total records processed    : " TOTAL-RECORDS-PROCESSED.
+    PERFORM 4100-PRINT-REPORT-FILE.
+
+    *> ---------------------
+    *> PRINTED REPORT: the same nightly totals, written to RPTOUT via
+    *> the shared REPORT-WRITER utility.
+    *> ---------------------
+
+    4100-PRINT-REPORT-FILE.
+    MOVE "I" TO RW-FUNCTION.
+    MOVE "Daily Operations Summary" TO RW-REPORT-TITLE.
+    CALL "REPORT-WRITER" USING RW-FUNCTION RW-REPORT-TITLE
+        RW-LINE-TEXT RW-RETURN-CODE.
+    MOVE "L" TO RW-FUNCTION.
+    MOVE TOTAL-PROGRAMS-RUN TO RW-COUNT-DISP.
+    MOVE SPACES TO RW-LINE-TEXT.
+    STRING "Programs run               : " RW-COUNT-DISP
+        DELIMITED BY SIZE INTO RW-LINE-TEXT.
+    CALL "REPORT-WRITER" USING RW-FUNCTION RW-REPORT-TITLE
+        RW-LINE-TEXT RW-RETURN-CODE.
+    MOVE TOTAL-NORMAL-RUNS TO RW-COUNT-DISP.
+    MOVE SPACES TO RW-LINE-TEXT.
+    STRING "  Normal                   : " RW-COUNT-DISP
+        DELIMITED BY SIZE INTO RW-LINE-TEXT.
+    CALL "REPORT-WRITER" USING RW-FUNCTION RW-REPORT-TITLE
+        RW-LINE-TEXT RW-RETURN-CODE.
+    MOVE TOTAL-WARNING-RUNS TO RW-COUNT-DISP.
+    MOVE SPACES TO RW-LINE-TEXT.
+    STRING "  Warning                  : " RW-COUNT-DISP
+        DELIMITED BY SIZE INTO RW-LINE-TEXT.
+    CALL "REPORT-WRITER" USING RW-FUNCTION RW-REPORT-TITLE
+        RW-LINE-TEXT RW-RETURN-CODE.
+    MOVE TOTAL-ERROR-RUNS TO RW-COUNT-DISP.
+    MOVE SPACES TO RW-LINE-TEXT.
+    STRING "  Error                    : " RW-COUNT-DISP
+        DELIMITED BY SIZE INTO RW-LINE-TEXT.
+    CALL "REPORT-WRITER" USING RW-FUNCTION RW-REPORT-TITLE
+        RW-LINE-TEXT RW-RETURN-CODE.
+    MOVE TOTAL-SEVERE-RUNS TO RW-COUNT-DISP.
+    MOVE SPACES TO RW-LINE-TEXT.
+    STRING "  Severe                   : " RW-COUNT-DISP
+        DELIMITED BY SIZE INTO RW-LINE-TEXT.
+    CALL "REPORT-WRITER" USING RW-FUNCTION RW-REPORT-TITLE
+        RW-LINE-TEXT RW-RETURN-CODE.
+    MOVE TOTAL-ELAPSED-SECS TO RW-COUNT-DISP.
+    MOVE SPACES TO RW-LINE-TEXT.
+    STRING "Total elapsed time (secs)  : " RW-COUNT-DISP
+        DELIMITED BY SIZE INTO RW-LINE-TEXT.
+    CALL "REPORT-WRITER" USING RW-FUNCTION RW-REPORT-TITLE
+        RW-LINE-TEXT RW-RETURN-CODE.
+    MOVE TOTAL-ERRORS-LOGGED TO RW-COUNT-DISP.
+    MOVE SPACES TO RW-LINE-TEXT.
+    STRING "Errors logged              : " RW-COUNT-DISP
+        DELIMITED BY SIZE INTO RW-LINE-TEXT.
+    CALL "REPORT-WRITER" USING RW-FUNCTION RW-REPORT-TITLE
+        RW-LINE-TEXT RW-RETURN-CODE.
+    MOVE TOTAL-CTL-RUNS TO RW-COUNT-DISP.
+    MOVE SPACES TO RW-LINE-TEXT.
+    STRING "Control-total records      : " RW-COUNT-DISP
+        DELIMITED BY SIZE INTO RW-LINE-TEXT.
+    CALL "REPORT-WRITER" USING RW-FUNCTION RW-REPORT-TITLE
+        RW-LINE-TEXT RW-RETURN-CODE.
+    MOVE TOTAL-RECORDS-PROCESSED TO RW-COUNT-DISP.
+    MOVE SPACES TO RW-LINE-TEXT.
+    STRING "Total records processed    : " RW-COUNT-DISP
+        DELIMITED BY SIZE INTO RW-LINE-TEXT.
+    CALL "REPORT-WRITER" USING RW-FUNCTION RW-REPORT-TITLE
+        RW-LINE-TEXT RW-RETURN-CODE.
+    MOVE "F" TO RW-FUNCTION.
+    CALL "REPORT-WRITER" USING RW-FUNCTION RW-REPORT-TITLE
+        RW-LINE-TEXT RW-RETURN-CODE.
+    IF RW-RETURN-CODE NOT = 0 THEN
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "REPORT-WRITER reported an error printing the nightly summary." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+    END-IF.
+
+    COPY "auditproc.cpy".
+    COPY "errlogproc.cpy".
+    COPY "dtstampproc.cpy".
