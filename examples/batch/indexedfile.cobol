@@ -0,0 +1,165 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. INDEXED-FILE-DEMO.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT PART-MASTER-FILE ASSIGN TO "PARTDAT"
+            ORGANIZATION INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS PM-PART-NO
+            FILE STATUS IS PART-MASTER-STATUS.
+        COPY "auditsel.cpy".
+        COPY "errlogsel.cpy".
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  PART-MASTER-FILE.
+    01  PART-MASTER-REC.
+        05 PM-PART-NO PIC X(6).
+        05 PM-DESCRIPTION PIC X(20).
+        05 PM-QTY-ON-HAND PIC 9(6) COMP.
+        05 PM-UNIT-PRICE PIC 9(5)V99 COMP-3.
+
+    COPY "auditfd.cpy".
+    COPY "errlogfd.cpy".
+
+    WORKING-STORAGE SECTION.
+    01 PART-MASTER-STATUS PIC X(2).
+    01 PART-MASTER-EOF PIC 9(1) COMP VALUE 0.
+        88 PART-MASTER-AT-EOF VALUE 1.
+
+    COPY "retcode.cpy".
+    COPY "auditdata.cpy" REPLACING ==":PGMNAME:"== BY =="INDEXED-FILE-DEMO"==.
+    COPY "errlogdata.cpy" REPLACING ==":PGMNAME:"== BY =="INDEXED-FILE-DEMO"==.
+    COPY "dtstampdata.cpy".
+
+PROCEDURE DIVISION.
+    PERFORM 9700-AUDIT-LOG-START.
+    DISPLAY "-- Indexed File Demo: Build --".
+    PERFORM 1000-BUILD-MASTER.
+
+    DISPLAY "-- Indexed File Demo: Random Read by Key --".
+    PERFORM 2000-RANDOM-READ.
+
+    DISPLAY "-- Indexed File Demo: Rewrite --".
+    PERFORM 3000-REWRITE-RECORD.
+
+    DISPLAY "-- Indexed File Demo: Delete --".
+    PERFORM 4000-DELETE-RECORD.
+
+    DISPLAY "-- Indexed File Demo: Sequential Scan from a Starting Key --".
+    PERFORM 5000-START-AND-SCAN.
+
+    MOVE WS-RETURN-CODE TO RETURN-CODE.
+    PERFORM 9710-AUDIT-LOG-FINISH.
+    STOP RUN.
+
+    *> ---------------------
+    *> BUILD: load three part-master records, keyed write.
+    *> ---------------------
+
+    1000-BUILD-MASTER.
+    OPEN OUTPUT PART-MASTER-FILE.
+    MOVE "A1001" TO PM-PART-NO.
+    MOVE "Hex Bolt 10mm" TO PM-DESCRIPTION.
+    MOVE 500 TO PM-QTY-ON-HAND.
+    MOVE 0.75 TO PM-UNIT-PRICE.
+    PERFORM 1100-WRITE-ONE-RECORD.
+
+    MOVE "A1002" TO PM-PART-NO.
+    MOVE "Hex Nut 10mm" TO PM-DESCRIPTION.
+    MOVE 800 TO PM-QTY-ON-HAND.
+    MOVE 0.35 TO PM-UNIT-PRICE.
+    PERFORM 1100-WRITE-ONE-RECORD.
+
+    MOVE "A1003" TO PM-PART-NO.
+    MOVE "Flat Washer 10mm" TO PM-DESCRIPTION.
+    MOVE 1200 TO PM-QTY-ON-HAND.
+    MOVE 0.10 TO PM-UNIT-PRICE.
+    PERFORM 1100-WRITE-ONE-RECORD.
+    CLOSE PART-MASTER-FILE.
+
+    1100-WRITE-ONE-RECORD.
+    WRITE PART-MASTER-REC
+        INVALID KEY
+            DISPLAY "ERROR: duplicate part number " PM-PART-NO
+            MOVE 8 TO WS-RETURN-CODE
+            MOVE "Duplicate key encountered while building master file." TO WS-ERROR-MSG
+            PERFORM 9300-LOG-ERROR
+    END-WRITE.
+
+    *> ---------------------
+    *> RANDOM READ BY KEY
+    *> ---------------------
+
+    2000-RANDOM-READ.
+    OPEN I-O PART-MASTER-FILE.
+    MOVE "A1002" TO PM-PART-NO.
+    READ PART-MASTER-FILE
+        INVALID KEY
+            DISPLAY "ERROR: part number " PM-PART-NO " not found."
+            MOVE 8 TO WS-RETURN-CODE
+            MOVE "Random read by key failed to locate the requested record." TO WS-ERROR-MSG
+            PERFORM 9300-LOG-ERROR
+        NOT INVALID KEY
+            DISPLAY "Found: " PM-PART-NO " " PM-DESCRIPTION " qty=" PM-QTY-ON-HAND
+    END-READ.
+
+    *> ---------------------
+    *> REWRITE
+    *> ---------------------
+
+    3000-REWRITE-RECORD.
+    SUBTRACT 50 FROM PM-QTY-ON-HAND.
+    REWRITE PART-MASTER-REC
+        INVALID KEY
+            DISPLAY "ERROR: rewrite failed for part number " PM-PART-NO
+            MOVE 8 TO WS-RETURN-CODE
+            MOVE "Rewrite of an existing record failed." TO WS-ERROR-MSG
+            PERFORM 9300-LOG-ERROR
+    END-REWRITE.
+    DISPLAY "Rewritten: " PM-PART-NO " qty is now " PM-QTY-ON-HAND.
+
+    *> ---------------------
+    *> DELETE
+    *> ---------------------
+
+    4000-DELETE-RECORD.
+    MOVE "A1003" TO PM-PART-NO.
+    DELETE PART-MASTER-FILE
+        INVALID KEY
+            DISPLAY "ERROR: delete failed for part number " PM-PART-NO
+            MOVE 8 TO WS-RETURN-CODE
+            MOVE "Delete of an existing record failed." TO WS-ERROR-MSG
+            PERFORM 9300-LOG-ERROR
+    END-DELETE.
+    DISPLAY "Deleted: " PM-PART-NO.
+
+    *> ---------------------
+    *> START + sequential READ NEXT
+    *> ---------------------
+
+    5000-START-AND-SCAN.
+    MOVE "A1001" TO PM-PART-NO.
+    START PART-MASTER-FILE KEY IS NOT LESS THAN PM-PART-NO
+        INVALID KEY
+            DISPLAY "ERROR: no record at or after starting key " PM-PART-NO
+            MOVE 8 TO WS-RETURN-CODE
+            MOVE "START failed to position the file for a sequential scan." TO WS-ERROR-MSG
+            PERFORM 9300-LOG-ERROR
+            MOVE 1 TO PART-MASTER-EOF
+    END-START.
+    PERFORM 5100-READ-NEXT-RECORD UNTIL PART-MASTER-AT-EOF.
+    CLOSE PART-MASTER-FILE.
+
+    5100-READ-NEXT-RECORD.
+    READ PART-MASTER-FILE NEXT RECORD
+        AT END MOVE 1 TO PART-MASTER-EOF
+        NOT AT END
+            DISPLAY "Scanned: " PM-PART-NO " " PM-DESCRIPTION " qty=" PM-QTY-ON-HAND
+    END-READ.
+
+    COPY "auditproc.cpy".
+    COPY "errlogproc.cpy".
+    COPY "dtstampproc.cpy".
