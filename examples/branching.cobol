@@ -1,51 +1,102 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. DATA-TEST.
+PROGRAM-ID. BRANCHING-TEST.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        COPY "auditsel.cpy".
 
 DATA DIVISION.
+    FILE SECTION.
+    COPY "auditfd.cpy".
+
     WORKING-STORAGE SECTION.
     01 INTEGER-A PIC 99(4)9 COMP VALUE 20.
     01 STRING-A PIC X(12) VALUE "Testing".
 
+    COPY "retcode.cpy".
+    COPY "auditdata.cpy" REPLACING ==":PGMNAME:"== BY =="BRANCHING-TEST"==.
+    COPY "dtstampdata.cpy".
+
 PROCEDURE DIVISION.
-    // Simple equality test.
+    PERFORM 9700-AUDIT-LOG-START.
+    *> Simple equality test.
     IF STRING-A = "Testing" THEN
-        DISPLAY "String A is currently set to 'Testing'!".
-        DISPLAY "STRING-A = " STRING-A.
+        DISPLAY "PASS: String A is currently set to 'Testing'!"
+        DISPLAY "STRING-A = " STRING-A
     ELSE
-        DISPLAY "This shouldn't appear.".
-    END IF.
+        DISPLAY "FAIL: equality test, STRING-A = " STRING-A
+    END-IF.
 
-    // Inequality test.
+    *> Inequality test.
     MOVE 50 TO INTEGER-A.
     IF NOT INTEGER-A = 50 THEN
-        DISPLAY "This shouldn't appear, inequality test failed.".
-    END IF.
+        DISPLAY "FAIL: inequality test, INTEGER-A = " INTEGER-A
+    ELSE
+        DISPLAY "PASS: inequality test."
+    END-IF.
 
-    // Less than test.
+    *> Less than test.
     IF INTEGER-A < 60 THEN
-        DISPLAY "Integer A is less than 60.".
-        DISPLAY "INTEGER-A = " INTEGER-A.
-    END IF.
+        DISPLAY "PASS: Integer A is less than 60."
+        DISPLAY "INTEGER-A = " INTEGER-A
+    ELSE
+        DISPLAY "FAIL: less-than test, INTEGER-A = " INTEGER-A
+    END-IF.
 
-    // Greater than test.
+    *> Greater than test.
     IF INTEGER-A > 20 THEN
-        DISPLAY "Integer A is greater than 20.".
-        DISPLAY "INTEGER-A = " INTEGER-A.
-    END IF.
+        DISPLAY "PASS: Integer A is greater than 20."
+        DISPLAY "INTEGER-A = " INTEGER-A
+    ELSE
+        DISPLAY "FAIL: greater-than test, INTEGER-A = " INTEGER-A
+    END-IF.
 
-    // Combined condition test.
+    *> Combined condition test.
     IF INTEGER-A > 10 AND STRING-A = "Testing" THEN
-        DISPLAY "Combined condition test successful!".
-    END IF.
+        DISPLAY "PASS: Combined condition test successful!"
+    ELSE
+        DISPLAY "FAIL: combined condition test."
+    END-IF.
     IF INTEGER-A < 10 AND STRING-A = "Testing" THEN
-        DISPLAY "Negative combined condition test failed...".
-    END IF.
+        DISPLAY "FAIL: negative combined condition test."
+    ELSE
+        DISPLAY "PASS: negative combined condition test."
+    END-IF.
 
-    // Alternate condition test.
+    *> Alternate condition test.
     IF INTEGER-A < 10 OR STRING-A = "Testing" THEN
-        DISPLAY "Alternate condition test successful!".
-    END IF.
+        DISPLAY "PASS: Alternate condition test successful!"
+    ELSE
+        DISPLAY "FAIL: alternate condition test."
+    END-IF.
     IF INTEGER-A < 10 OR STRING-A = "Foo" THEN
-        DISPLAY "Negative alternate condition test failed...".
-    END IF.
-STOP RUN.
\ No newline at end of file
+        DISPLAY "FAIL: negative alternate condition test."
+    ELSE
+        DISPLAY "PASS: negative alternate condition test."
+    END-IF.
+
+    *> EVALUATE-construct coverage over INTEGER-A.
+    EVALUATE TRUE
+        WHEN INTEGER-A < 10
+            DISPLAY "EVALUATE: INTEGER-A is less than 10."
+        WHEN INTEGER-A >= 10 AND INTEGER-A < 50
+            DISPLAY "EVALUATE: INTEGER-A is between 10 and 49."
+        WHEN INTEGER-A = 50
+            DISPLAY "PASS: EVALUATE matched INTEGER-A = 50 exactly."
+        WHEN OTHER
+            DISPLAY "EVALUATE: INTEGER-A is 50 or greater."
+    END-EVALUATE.
+
+    EVALUATE INTEGER-A
+        WHEN 50
+            DISPLAY "PASS: EVALUATE (single subject form) matched 50."
+        WHEN OTHER
+            DISPLAY "FAIL: EVALUATE (single subject form) did not match 50."
+    END-EVALUATE.
+MOVE WS-RETURN-CODE TO RETURN-CODE.
+PERFORM 9710-AUDIT-LOG-FINISH.
+STOP RUN.
+
+COPY "auditproc.cpy".
+COPY "dtstampproc.cpy".
