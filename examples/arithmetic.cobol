@@ -1,5 +1,5 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. DATA-TEST.
+PROGRAM-ID. ARITH-DEMO.
 
 DATA DIVISION.
     WORKING-STORAGE SECTION.
