@@ -1,32 +1,102 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. LOOP-TEST.
 
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        COPY "auditsel.cpy".
+
 DATA DIVISION.
+    FILE SECTION.
+    COPY "auditfd.cpy".
+
     WORKING-STORAGE SECTION.
     01 LOOP-IDX PIC 9(2) COMP VALUE 0.
+    01 BASIC-LOOP-COUNT PIC 9(3) COMP VALUE 5.
+    01 COND-LOOP-MAX PIC 9(3) COMP VALUE 6.
+    01 VARYING-LOOP-MAX PIC 9(3) COMP VALUE 5.
+
+    01 TIMING-START-STR PIC X(8).
+    01 TIMING-END-STR PIC X(8).
+    01 TIMING-START-HH PIC 9(2).
+    01 TIMING-START-MM PIC 9(2).
+    01 TIMING-START-SS PIC 9(2).
+    01 TIMING-START-HS PIC 9(2).
+    01 TIMING-END-HH PIC 9(2).
+    01 TIMING-END-MM PIC 9(2).
+    01 TIMING-END-SS PIC 9(2).
+    01 TIMING-END-HS PIC 9(2).
+    01 TIMING-START-TOTAL PIC 9(9) COMP.
+    01 TIMING-END-TOTAL PIC 9(9) COMP.
+    01 TIMING-ELAPSED PIC S9(9) COMP.
+
+*> One named field per timed section below, so all five can be
+*> displayed together in a single end-of-run summary instead of being
+*> interleaved with each section's own header.
+    01 TIMING-ELAPSED-DIRECT PIC S9(9) COMP.
+    01 TIMING-ELAPSED-FALLTHROUGH PIC S9(9) COMP.
+    01 TIMING-ELAPSED-BASIC PIC S9(9) COMP.
+    01 TIMING-ELAPSED-COND PIC S9(9) COMP.
+    01 TIMING-ELAPSED-VARYING PIC S9(9) COMP.
+
+    COPY "retcode.cpy".
+    COPY "auditdata.cpy" REPLACING ==":PGMNAME:"== BY =="LOOP-TEST"==.
+    COPY "dtstampdata.cpy".
 
 PROCEDURE DIVISION.
+    PERFORM 9700-AUDIT-LOG-START.
     DISPLAY "Beginning loop test!".
 
+    DISPLAY "Please enter a repeat count for the basic counted loop.".
+    ACCEPT BASIC-LOOP-COUNT.
+    DISPLAY "Please enter an upper bound for the basic conditional loop.".
+    ACCEPT COND-LOOP-MAX.
+    DISPLAY "Please enter an upper bound for the PERFORM VARYING loop.".
+    ACCEPT VARYING-LOOP-MAX.
+
     DISPLAY "------ Direct Call ------".
+    PERFORM 9000-START-TIMER.
     PERFORM DIRECT-CALL.
+    PERFORM 9100-STOP-TIMER.
+    MOVE TIMING-ELAPSED TO TIMING-ELAPSED-DIRECT.
     DISPLAY "".
 
     DISPLAY "------ Fallthrough Call ------".
+    PERFORM 9000-START-TIMER.
     PERFORM FALLTHROUGH-LOOP THRU FALLTHROUGH-LOOP-3.
+    PERFORM 9100-STOP-TIMER.
+    MOVE TIMING-ELAPSED TO TIMING-ELAPSED-FALLTHROUGH.
     DISPLAY "".
 
     DISPLAY "------ Basic Counted Loop ------".
-    PERFORM BASIC-LOOP 5 TIMES.
+    PERFORM 9000-START-TIMER.
+    PERFORM BASIC-LOOP BASIC-LOOP-COUNT TIMES.
+    PERFORM 9100-STOP-TIMER.
+    MOVE TIMING-ELAPSED TO TIMING-ELAPSED-BASIC.
     MOVE 0 TO LOOP-IDX.
     DISPLAY "".
 
     DISPLAY "------ Basic Conditional Loop ------".
-    PERFORM COND-LOOP WITH TEST AFTER UNTIL LOOP-IDX > 6.
+    PERFORM 9000-START-TIMER.
+    PERFORM COND-LOOP WITH TEST AFTER UNTIL LOOP-IDX > COND-LOOP-MAX.
+    PERFORM 9100-STOP-TIMER.
+    MOVE TIMING-ELAPSED TO TIMING-ELAPSED-COND.
+    MOVE 0 TO LOOP-IDX.
+    DISPLAY "".
+
+    DISPLAY "------ PERFORM VARYING Loop ------".
+    PERFORM 9000-START-TIMER.
+    PERFORM VARYING-LOOP VARYING LOOP-IDX FROM 1 BY 1 UNTIL LOOP-IDX > VARYING-LOOP-MAX.
+    PERFORM 9100-STOP-TIMER.
+    MOVE TIMING-ELAPSED TO TIMING-ELAPSED-VARYING.
     MOVE 0 TO LOOP-IDX.
     DISPLAY "".
-    
-    STOP RUN.
+
+    PERFORM 9900-DISPLAY-TIMING-SUMMARY.
+
+    MOVE WS-RETURN-CODE TO RETURN-CODE.
+    PERFORM 9710-AUDIT-LOG-FINISH.
+    GOBACK.
 
     DIRECT-CALL.
     DISPLAY "This function has been directly called. Yay!".
@@ -47,3 +117,54 @@ PROCEDURE DIVISION.
     COND-LOOP.
     DISPLAY "Current loop value: " LOOP-IDX.
     ADD 1 TO LOOP-IDX.
+
+    VARYING-LOOP.
+    DISPLAY "PERFORM VARYING index: " LOOP-IDX.
+
+    *> ---------------------
+    *> UTILITY FUNCTIONS
+    *> ---------------------
+
+    *> Captures a HHMMSSss timestamp ahead of a timed section.
+    9000-START-TIMER.
+    MOVE FUNCTION CURRENT-DATE(9:8) TO TIMING-START-STR.
+
+    *> Captures a closing timestamp and computes the elapsed hundredths
+    *> of a second into TIMING-ELAPSED, by converting both timestamps
+    *> to total hundredths-since-midnight first -- the same way
+    *> DAILY-OPS-SUMMARY's 1300-COMPUTE-ELAPSED-SECONDS converts to
+    *> total seconds-since-midnight -- so a section that straddles a
+    *> minute or hour boundary still comes out right.
+    9100-STOP-TIMER.
+    MOVE FUNCTION CURRENT-DATE(9:8) TO TIMING-END-STR.
+    MOVE TIMING-START-STR(1:2) TO TIMING-START-HH.
+    MOVE TIMING-START-STR(3:2) TO TIMING-START-MM.
+    MOVE TIMING-START-STR(5:2) TO TIMING-START-SS.
+    MOVE TIMING-START-STR(7:2) TO TIMING-START-HS.
+    MOVE TIMING-END-STR(1:2) TO TIMING-END-HH.
+    MOVE TIMING-END-STR(3:2) TO TIMING-END-MM.
+    MOVE TIMING-END-STR(5:2) TO TIMING-END-SS.
+    MOVE TIMING-END-STR(7:2) TO TIMING-END-HS.
+    COMPUTE TIMING-START-TOTAL =
+        (TIMING-START-HH * 360000) + (TIMING-START-MM * 6000)
+        + (TIMING-START-SS * 100) + TIMING-START-HS.
+    COMPUTE TIMING-END-TOTAL =
+        (TIMING-END-HH * 360000) + (TIMING-END-MM * 6000)
+        + (TIMING-END-SS * 100) + TIMING-END-HS.
+    COMPUTE TIMING-ELAPSED = TIMING-END-TOTAL - TIMING-START-TOTAL.
+    IF TIMING-ELAPSED < 0 THEN
+        MOVE 0 TO TIMING-ELAPSED
+    END-IF.
+
+    *> Prints all five section timings together, once the full run is
+    *> finished, instead of interleaving each one with its own header.
+    9900-DISPLAY-TIMING-SUMMARY.
+    DISPLAY "------ Elapsed Time Summary (hundredths of a second) ------".
+    DISPLAY "Direct Call            : " TIMING-ELAPSED-DIRECT.
+    DISPLAY "Fallthrough Call        : " TIMING-ELAPSED-FALLTHROUGH.
+    DISPLAY "Basic Counted Loop      : " TIMING-ELAPSED-BASIC.
+    DISPLAY "Basic Conditional Loop  : " TIMING-ELAPSED-COND.
+    DISPLAY "PERFORM VARYING Loop    : " TIMING-ELAPSED-VARYING.
+
+    COPY "auditproc.cpy".
+    COPY "dtstampproc.cpy".
