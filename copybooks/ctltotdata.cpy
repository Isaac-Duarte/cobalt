@@ -0,0 +1,14 @@
+   *> CTLTOTDATA - WORKING-STORAGE fields backing the shared
+   *> control-totals footer in CTLTOTPROC.CPY. At each point a batch
+   *> program writes an output record, MOVE whatever numeric field
+   *> should balance the run (a key value, a count, an amount) to
+   *> CTL-HASH-VALUE and PERFORM 9800-CTL-ACCUMULATE-TOTALS, then
+   *> PERFORM 9810-CTL-PRINT-FOOTER once at end of run. Each program
+   *> must COPY this REPLACING ==":PGMNAME:"== BY =="ITS-OWN-PROGRAM-ID"==
+   *> so the control-totals log (CTLTOTLOG) identifies which program
+   *> the record count and hash total belong to.
+    01  CTL-RECORD-COUNT PIC 9(8) COMP VALUE 0.
+    01  CTL-HASH-TOTAL PIC S9(15) COMP VALUE 0.
+    01  CTL-HASH-VALUE PIC S9(9) COMP VALUE 0.
+    01  CTL-PROGRAM-NAME PIC X(20) VALUE ":PGMNAME:".
+    01  CTL-TOTALS-STATUS PIC X(2).
