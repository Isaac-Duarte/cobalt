@@ -0,0 +1,8 @@
+   *> AUDITFD - FD/record layout for the shared compliance audit-trail
+   *> file. COPY this into every program's FILE SECTION.
+    FD  AUDIT-LOG-FILE.
+    01  AUDIT-LOG-REC.
+        05  AL-PROGRAM-NAME PIC X(20).
+        05  AL-START-TIME PIC X(14).
+        05  AL-END-TIME PIC X(14).
+        05  AL-RETURN-CODE PIC 9(4).
