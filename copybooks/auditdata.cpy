@@ -0,0 +1,8 @@
+   *> AUDITDATA - WORKING-STORAGE fields backing the shared audit-trail
+   *> paragraphs in AUDITPROC.CPY. Each program must COPY this REPLACING
+   *> ==":PGMNAME:"== BY =="ITS-OWN-PROGRAM-ID"== so the audit record
+   *> identifies which program wrote it.
+    01  AUDIT-LOG-STATUS PIC X(2).
+    01  AUDIT-PROGRAM-NAME PIC X(20) VALUE ":PGMNAME:".
+    01  AUDIT-START-STAMP PIC X(14).
+    01  AUDIT-END-STAMP PIC X(14).
