@@ -0,0 +1,5 @@
+   *> AUDITSEL - FILE-CONTROL entry for the shared compliance audit-trail
+   *> file. COPY this into every program's FILE-CONTROL paragraph.
+    SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS AUDIT-LOG-STATUS.
