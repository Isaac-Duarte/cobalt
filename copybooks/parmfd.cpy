@@ -0,0 +1,12 @@
+   *> PARMFD - FD/record layout for the shared unattended parameter
+   *> card. COPY this into every program's FILE SECTION alongside
+   *> PARMSEL.CPY, PARMDATA.CPY, and PARMPROC.CPY. The three slots are
+   *> generic on purpose: each calling program assigns its own meaning
+   *> to PC-NUM-1/PC-NUM-2/PC-TEXT-1 after PERFORM 9500-READ-PARM-CARD,
+   *> the same way TCREC.CPY's TC-PARM-1/2/3 let one layout back several
+   *> different test-case shapes.
+        FD  PARM-CARD-FILE.
+        01  PARM-CARD-REC.
+            05  PC-NUM-1 PIC 9(9).
+            05  PC-NUM-2 PIC 9(9).
+            05  PC-TEXT-1 PIC X(20).
