@@ -0,0 +1,12 @@
+   *> CKPTREC - standard checkpoint record for any long-running program
+   *> in the suite: which program wrote it, the key of the last record
+   *> it finished processing, and when it wrote the checkpoint. A
+   *> program with restart-specific state beyond a single key (for
+   *> example FIZZ-BUZZ's CUR-VAL/MAX-VAL/CERTAINTY triad) should keep
+   *> its own bespoke checkpoint record instead of forcing that state
+   *> through CKPT-LAST-KEY; this layout is for the common case of
+   *> "resume after the last key I wrote".
+    01  WS-CHECKPOINT.
+        05  CKPT-PROGRAM-ID PIC X(20).
+        05  CKPT-LAST-KEY PIC X(20).
+        05  CKPT-TIMESTAMP PIC X(14).
