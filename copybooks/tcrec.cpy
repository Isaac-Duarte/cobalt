@@ -0,0 +1,11 @@
+   *> TCREC - shared test-case parameter record layout for
+   *> TESTCASE-MAINT's indexed TESTCASE file. Keyed on TC-TEST-ID;
+   *> TC-PARM-1/2/3 are generic staging fields an operator keys in
+   *> through the maintenance screen -- QUESTION-MARKS' rule values or
+   *> SUBSTRINGS-TEST's delimiter/test literal both fit in three
+   *> twenty-byte slots without a dedicated layout for each.
+    01  TC-MAINT-REC.
+        05  TC-TEST-ID PIC X(8).
+        05  TC-PARM-1 PIC X(20).
+        05  TC-PARM-2 PIC X(20).
+        05  TC-PARM-3 PIC X(20).
