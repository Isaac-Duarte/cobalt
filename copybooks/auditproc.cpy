@@ -0,0 +1,21 @@
+   *> AUDITPROC - shared paragraphs that stamp and append one record to
+   *> the compliance audit-trail file. PERFORM 9700-AUDIT-LOG-START once
+   *> near the top of PROCEDURE DIVISION and PERFORM 9710-AUDIT-LOG-FINISH
+   *> immediately before every STOP RUN/GOBACK, once WS-RETURN-CODE (see
+   *> RETCODE.CPY) has its final value for the run. Requires
+   *> DTSTAMPDATA.CPY/DTSTAMPPROC.CPY to also be COPYed into the
+   *> calling program.
+    9700-AUDIT-LOG-START.
+    PERFORM 9400-STAMP-CURRENT-DATETIME.
+    MOVE WS-CURRENT-TIMESTAMP TO AUDIT-START-STAMP.
+
+    9710-AUDIT-LOG-FINISH.
+    PERFORM 9400-STAMP-CURRENT-DATETIME.
+    MOVE WS-CURRENT-TIMESTAMP TO AUDIT-END-STAMP.
+    OPEN EXTEND AUDIT-LOG-FILE.
+    MOVE AUDIT-PROGRAM-NAME TO AL-PROGRAM-NAME.
+    MOVE AUDIT-START-STAMP TO AL-START-TIME.
+    MOVE AUDIT-END-STAMP TO AL-END-TIME.
+    MOVE WS-RETURN-CODE TO AL-RETURN-CODE.
+    WRITE AUDIT-LOG-REC.
+    CLOSE AUDIT-LOG-FILE.
