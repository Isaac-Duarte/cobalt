@@ -0,0 +1,7 @@
+   *> PARMSEL - FILE-CONTROL entry for the shared unattended
+   *> parameter-card file. COPY this into every program's FILE-CONTROL
+   *> paragraph that wants to read its start-up parameters from a card
+   *> instead of blocking on an ACCEPT.
+        SELECT PARM-CARD-FILE ASSIGN TO "PARMCARD"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS PARM-CARD-STATUS.
