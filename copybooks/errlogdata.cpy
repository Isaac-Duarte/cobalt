@@ -0,0 +1,7 @@
+   *> ERRLOGDATA - WORKING-STORAGE fields backing 9300-LOG-ERROR in
+   *> ERRLOGPROC.CPY. Each program must COPY this REPLACING
+   *> ==":PGMNAME:"== BY =="ITS-OWN-PROGRAM-ID"== so the error log
+   *> identifies which program wrote the entry.
+    01  ERROR-LOG-STATUS PIC X(2).
+    01  ERROR-LOG-PROGRAM-NAME PIC X(20) VALUE ":PGMNAME:".
+    01  ERROR-LOG-TIMESTAMP PIC X(14).
