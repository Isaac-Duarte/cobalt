@@ -0,0 +1,6 @@
+   *> ERRLOGSEL - FILE-CONTROL entry for the shared error log. COPY this
+   *> into any program's FILE-CONTROL paragraph alongside ERRLOGFD.CPY,
+   *> ERRLOGDATA.CPY, and ERRLOGPROC.CPY.
+    SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS ERROR-LOG-STATUS.
