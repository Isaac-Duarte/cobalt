@@ -0,0 +1,15 @@
+   *> ERRLOGPROC - shared error-logging paragraph. PERFORM
+   *> 9300-LOG-ERROR right after setting WS-ERROR-MSG (see RETCODE.CPY)
+   *> at an exception point, so the exception text is recorded
+   *> consistently in the shared ERROR-LOG file instead of only
+   *> scrolling past on the console. Requires DTSTAMPDATA.CPY/
+   *> DTSTAMPPROC.CPY to also be COPYed into the calling program.
+    9300-LOG-ERROR.
+    PERFORM 9400-STAMP-CURRENT-DATETIME.
+    MOVE WS-CURRENT-TIMESTAMP TO ERROR-LOG-TIMESTAMP.
+    OPEN EXTEND ERROR-LOG-FILE.
+    MOVE ERROR-LOG-PROGRAM-NAME TO EL-PROGRAM-NAME.
+    MOVE ERROR-LOG-TIMESTAMP TO EL-TIMESTAMP.
+    MOVE WS-ERROR-MSG TO EL-MESSAGE.
+    WRITE ERROR-LOG-REC.
+    CLOSE ERROR-LOG-FILE.
