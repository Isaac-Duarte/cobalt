@@ -0,0 +1,11 @@
+   *> CUSTREC - customer master record layout, keyed on CM-CUST-ID.
+   *> Shared between CUSTOMER-MAINT and anything else that owns or reads
+   *> the customer master file.
+    01  CUSTOMER-MASTER-REC.
+        05  CM-CUST-ID PIC X(6).
+        05  CM-CUST-NAME PIC X(25).
+        05  CM-CUST-ADDRESS PIC X(30).
+        05  CM-CUST-BALANCE PIC S9(7)V99 COMP-3.
+        05  CM-CUST-STATUS PIC X(1).
+            88  CM-STATUS-ACTIVE VALUE "A".
+            88  CM-STATUS-HOLD VALUE "H".
