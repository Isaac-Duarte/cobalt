@@ -0,0 +1,7 @@
+   *> DTSTAMPPROC - shared date/time-stamping paragraph. PERFORM
+   *> 9400-STAMP-CURRENT-DATETIME any time a record needs a consistent,
+   *> correctly formatted timestamp, then move WS-CURRENT-TIMESTAMP (or
+   *> WS-CURRENT-DATE-8/WS-CURRENT-TIME-6 alone) to the target field,
+   *> instead of calling FUNCTION CURRENT-DATE inline.
+    9400-STAMP-CURRENT-DATETIME.
+    MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CURRENT-TIMESTAMP.
