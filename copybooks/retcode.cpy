@@ -0,0 +1,17 @@
+   *> RETCODE - standard return-code/status fields included by every program
+   *> in the suite, so downstream job control can check one common layout
+   *> instead of parsing each program's free-text DISPLAY output. Severities
+   *> follow the usual batch-shop ladder so a job scheduler can branch on
+   *> RETURN-CODE after STOP RUN: 0 the run found nothing to flag, 4 a
+   *> warning the run recovered from on its own (a default was used, some
+   *> input records were skipped or rejected), 8 an error that leaves the
+   *> output suspect (an I/O failure, a failed calculation, a caller
+   *> passing a bad function code), 16 a severe condition. Each program
+   *> MOVEs the literal that fits what actually happened rather than
+   *> always signalling 4 -- see individual MOVE sites for the call.
+    01  WS-RETURN-CODE PIC 9(4) COMP VALUE 0.
+        88  RC-NORMAL VALUE 0.
+        88  RC-WARNING VALUE 4.
+        88  RC-ERROR VALUE 8.
+        88  RC-SEVERE VALUE 16.
+    01  WS-ERROR-MSG PIC X(80) VALUE SPACES.
