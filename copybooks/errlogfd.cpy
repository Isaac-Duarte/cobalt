@@ -0,0 +1,7 @@
+   *> ERRLOGFD - FD/record layout for the shared error log. COPY this
+   *> into every program's FILE SECTION.
+    FD  ERROR-LOG-FILE.
+    01  ERROR-LOG-REC.
+        05  EL-PROGRAM-NAME PIC X(20).
+        05  EL-TIMESTAMP PIC X(14).
+        05  EL-MESSAGE PIC X(80).
