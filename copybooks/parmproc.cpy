@@ -0,0 +1,24 @@
+   *> PARMPROC - shared parameter-card reader. PERFORM
+   *> 9500-READ-PARM-CARD when PARM-SOURCE-CARD is set instead of
+   *> prompting with ACCEPT; on return, check PARM-CARD-FOUND and, if
+   *> set, move PC-NUM-1/PC-NUM-2/PC-TEXT-1 into whichever of the
+   *> calling program's own fields they represent. Falls back to
+   *> logging a warning and leaving the caller's defaults in place if
+   *> the card is missing or empty, the same way INPUT-TEST's original
+   *> parameter-file reader fell back to its own defaults. Requires
+   *> ERRLOGDATA.CPY/ERRLOGPROC.CPY and DTSTAMPDATA.CPY/DTSTAMPPROC.CPY
+   *> to also be COPYed into the calling program.
+    9500-READ-PARM-CARD.
+    MOVE 0 TO PARM-CARD-FOUND-SWITCH.
+    OPEN INPUT PARM-CARD-FILE.
+    READ PARM-CARD-FILE
+        AT END DISPLAY "No parameter card found, keeping default values."
+    END-READ.
+    IF PARM-CARD-STATUS = "00" THEN
+        MOVE 1 TO PARM-CARD-FOUND-SWITCH
+    ELSE
+        MOVE 4 TO WS-RETURN-CODE
+        MOVE "No parameter card found, kept default values." TO WS-ERROR-MSG
+        PERFORM 9300-LOG-ERROR
+    END-IF.
+    CLOSE PARM-CARD-FILE.
