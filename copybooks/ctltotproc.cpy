@@ -0,0 +1,22 @@
+   *> CTLTOTPROC - shared control-totals footer paragraphs. PERFORM
+   *> 9800-CTL-ACCUMULATE-TOTALS once per output record (after moving
+   *> the record's balancing value to CTL-HASH-VALUE), then PERFORM
+   *> 9810-CTL-PRINT-FOOTER once at end of run so operators have a
+   *> record-count and hash-total line to balance the run against.
+   *> 9810 also appends the same totals to the shared CTLTOTLOG file so
+   *> a later end-of-night summary can add up records processed across
+   *> every program without re-reading each one's console output.
+    9800-CTL-ACCUMULATE-TOTALS.
+    ADD 1 TO CTL-RECORD-COUNT.
+    ADD CTL-HASH-VALUE TO CTL-HASH-TOTAL.
+
+    9810-CTL-PRINT-FOOTER.
+    DISPLAY "-- Control Totals --".
+    DISPLAY "Records written : " CTL-RECORD-COUNT.
+    DISPLAY "Hash total      : " CTL-HASH-TOTAL.
+    OPEN EXTEND CTL-TOTALS-FILE.
+    MOVE CTL-PROGRAM-NAME TO CT-PROGRAM-NAME.
+    MOVE CTL-RECORD-COUNT TO CT-RECORD-COUNT.
+    MOVE CTL-HASH-TOTAL TO CT-HASH-TOTAL.
+    WRITE CTL-TOTALS-REC.
+    CLOSE CTL-TOTALS-FILE.
