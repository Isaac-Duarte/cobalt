@@ -0,0 +1,13 @@
+   *> EDITDATA - WORKING-STORAGE fields backing the shared validation
+   *> paragraphs in EDITPROC.CPY. Move the value to be checked into
+   *> EDIT-INPUT-FIELD, PERFORM the paragraph for the edit you need,
+   *> then test EDIT-IS-VALID.
+    01  EDIT-INPUT-FIELD PIC X(60).
+    01  EDIT-INPUT-LEN PIC 9(2) COMP.
+    01  EDIT-VALID-SWITCH PIC 9(1) COMP VALUE 0.
+        88  EDIT-IS-VALID VALUE 1.
+    01  EDIT-SCAN-IDX PIC 9(2) COMP.
+    01  EDIT-SCAN-CHAR PIC X(1).
+    01  EDIT-DATE-CCYY PIC 9(4).
+    01  EDIT-DATE-MM PIC 9(2).
+    01  EDIT-DATE-DD PIC 9(2).
