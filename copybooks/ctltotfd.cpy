@@ -0,0 +1,7 @@
+   *> CTLTOTFD - FD/record layout for the shared control-totals log.
+   *> COPY this into every program's FILE SECTION.
+        FD  CTL-TOTALS-FILE.
+        01  CTL-TOTALS-REC.
+            05  CT-PROGRAM-NAME PIC X(20).
+            05  CT-RECORD-COUNT PIC 9(8).
+            05  CT-HASH-TOTAL PIC S9(15).
