@@ -0,0 +1,8 @@
+   *> CTLTOTSEL - FILE-CONTROL entry for the shared control-totals log.
+   *> COPY this into any program's FILE-CONTROL paragraph alongside
+   *> CTLTOTFD.CPY, CTLTOTDATA.CPY, and CTLTOTPROC.CPY, so 9810-CTL-
+   *> PRINT-FOOTER has somewhere besides the console to leave a record
+   *> an end-of-night summary can read back.
+        SELECT CTL-TOTALS-FILE ASSIGN TO "CTLTOTLOG"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS CTL-TOTALS-STATUS.
