@@ -0,0 +1,7 @@
+   *> DTSTAMPDATA - WORKING-STORAGE field backing 9400-STAMP-CURRENT-
+   *> DATETIME in DTSTAMPPROC.CPY. PERFORM that paragraph, then move
+   *> WS-CURRENT-TIMESTAMP (or just its date/time half) to wherever the
+   *> stamp belongs, instead of calling FUNCTION CURRENT-DATE directly.
+    01  WS-CURRENT-TIMESTAMP.
+        05  WS-CURRENT-DATE-8 PIC 9(8).
+        05  WS-CURRENT-TIME-6 PIC 9(6).
