@@ -0,0 +1,79 @@
+   *> EDITPROC - shared data-validation-edit paragraphs. COPY this into
+   *> any program's PROCEDURE DIVISION along with EDITDATA.CPY in
+   *> WORKING-STORAGE. Move the candidate value into EDIT-INPUT-FIELD
+   *> (left-justified with trailing spaces, as usual), then PERFORM
+   *> one of:
+   *>     9200-EDIT-CHECK-NUMERIC     -- digits only
+   *>     9210-EDIT-CHECK-ALPHA       -- letters and spaces only
+   *>     9220-EDIT-CHECK-DATE-FORMAT -- CCYYMMDD, with a plausible
+   *>                                    month and day
+   *> and test EDIT-IS-VALID afterward.
+
+    *> Passes EDIT-IS-VALID when EDIT-INPUT-FIELD (trimmed) is all digits.
+    9200-EDIT-CHECK-NUMERIC.
+    MOVE 1 TO EDIT-VALID-SWITCH.
+    *> A leading space in the candidate value (typed ahead of the real
+    *> characters, or left over from a prior caller) would otherwise
+    *> misalign the position-1 scan below against the trimmed length,
+    *> so squeeze it out before measuring.
+    MOVE FUNCTION TRIM(EDIT-INPUT-FIELD LEADING) TO EDIT-INPUT-FIELD.
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(EDIT-INPUT-FIELD)) TO EDIT-INPUT-LEN.
+    IF EDIT-INPUT-LEN = 0 THEN
+        MOVE 0 TO EDIT-VALID-SWITCH
+    ELSE
+        MOVE 1 TO EDIT-SCAN-IDX
+        PERFORM 9201-SCAN-NUMERIC-CHAR
+            UNTIL EDIT-SCAN-IDX > EDIT-INPUT-LEN OR NOT EDIT-IS-VALID
+    END-IF.
+
+    9201-SCAN-NUMERIC-CHAR.
+    MOVE EDIT-INPUT-FIELD(EDIT-SCAN-IDX:1) TO EDIT-SCAN-CHAR.
+    IF EDIT-SCAN-CHAR < "0" OR EDIT-SCAN-CHAR > "9" THEN
+        MOVE 0 TO EDIT-VALID-SWITCH
+    END-IF.
+    ADD 1 TO EDIT-SCAN-IDX.
+
+    *> Passes EDIT-IS-VALID when EDIT-INPUT-FIELD (trimmed) is letters
+    *> and spaces only.
+    9210-EDIT-CHECK-ALPHA.
+    MOVE 1 TO EDIT-VALID-SWITCH.
+    *> A leading space in the candidate value (typed ahead of the real
+    *> characters, or left over from a prior caller) would otherwise
+    *> misalign the position-1 scan below against the trimmed length,
+    *> so squeeze it out before measuring.
+    MOVE FUNCTION TRIM(EDIT-INPUT-FIELD LEADING) TO EDIT-INPUT-FIELD.
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(EDIT-INPUT-FIELD)) TO EDIT-INPUT-LEN.
+    IF EDIT-INPUT-LEN = 0 THEN
+        MOVE 0 TO EDIT-VALID-SWITCH
+    ELSE
+        MOVE 1 TO EDIT-SCAN-IDX
+        PERFORM 9211-SCAN-ALPHA-CHAR
+            UNTIL EDIT-SCAN-IDX > EDIT-INPUT-LEN OR NOT EDIT-IS-VALID
+    END-IF.
+
+    9211-SCAN-ALPHA-CHAR.
+    MOVE EDIT-INPUT-FIELD(EDIT-SCAN-IDX:1) TO EDIT-SCAN-CHAR.
+    IF (EDIT-SCAN-CHAR < "A" OR EDIT-SCAN-CHAR > "Z")
+            AND (EDIT-SCAN-CHAR < "a" OR EDIT-SCAN-CHAR > "z")
+            AND EDIT-SCAN-CHAR NOT = SPACE THEN
+        MOVE 0 TO EDIT-VALID-SWITCH
+    END-IF.
+    ADD 1 TO EDIT-SCAN-IDX.
+
+    *> Passes EDIT-IS-VALID when EDIT-INPUT-FIELD (first 8 characters)
+    *> is a numeric CCYYMMDD date with a plausible month and day.
+    9220-EDIT-CHECK-DATE-FORMAT.
+    MOVE 1 TO EDIT-VALID-SWITCH.
+    IF EDIT-INPUT-FIELD(1:8) IS NOT NUMERIC THEN
+        MOVE 0 TO EDIT-VALID-SWITCH
+    ELSE
+        MOVE EDIT-INPUT-FIELD(1:4) TO EDIT-DATE-CCYY
+        MOVE EDIT-INPUT-FIELD(5:2) TO EDIT-DATE-MM
+        MOVE EDIT-INPUT-FIELD(7:2) TO EDIT-DATE-DD
+        IF EDIT-DATE-MM < 1 OR EDIT-DATE-MM > 12 THEN
+            MOVE 0 TO EDIT-VALID-SWITCH
+        END-IF
+        IF EDIT-DATE-DD < 1 OR EDIT-DATE-DD > 31 THEN
+            MOVE 0 TO EDIT-VALID-SWITCH
+        END-IF
+    END-IF.
