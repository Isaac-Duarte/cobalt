@@ -0,0 +1,11 @@
+   *> PARMDATA - WORKING-STORAGE fields backing 9500-READ-PARM-CARD in
+   *> PARMPROC.CPY. PARM-SOURCE is the standard prompt switch a program
+   *> ACCEPTs before deciding whether to pull its run parameters from a
+   *> terminal operator or from the PARMCARD file, so it can be scheduled
+   *> unattended once a parameter card is in place.
+    01  PARM-CARD-STATUS PIC X(2).
+    01  PARM-SOURCE PIC X(1) VALUE "T".
+        88  PARM-SOURCE-TERMINAL VALUE "T".
+        88  PARM-SOURCE-CARD VALUE "P".
+    01  PARM-CARD-FOUND-SWITCH PIC 9(1) COMP VALUE 0.
+        88  PARM-CARD-FOUND VALUE 1.
