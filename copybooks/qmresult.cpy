@@ -0,0 +1,12 @@
+   *> QMRESULT - validation result record for QUESTION-MARKS batch runs.
+   *> Shared between QUESTION-MARKS and anything that reads its report file.
+    01  QM-RESULT-REC.
+        05  QM-SEQ-NO PIC 9(6).
+        05  QM-INPUT-STR PIC X(60).
+        05  QM-CONFORMANT PIC X(1).
+            88  QM-PASS VALUE "Y".
+            88  QM-FAIL VALUE "N".
+        05  QM-FAIL-POS PIC 9(5).
+        05  QM-TIMESTAMP.
+            10  QM-TIMESTAMP-DATE PIC 9(8).
+            10  QM-TIMESTAMP-TIME PIC 9(6).
