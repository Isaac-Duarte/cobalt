@@ -0,0 +1,78 @@
+//NIGHTJOB JOB (ACCTNO),'NIGHTLY SUITE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=*
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH STREAM - ROT-ENCODER / FIZZ-BUZZ / QUESTION-MARKS
+//* RUNS THE THREE FILE-DRIVEN PROGRAMS IN SEQUENCE, UNATTENDED.
+//* EACH STEP IS RESTARTABLE ON ITS OWN (RD=R) AND ROT-ENCODER/
+//* FIZZ-BUZZ EACH CHECKPOINT THEMSELVES MID-RUN, SO A RESTART
+//* FROM STEP010, STEP020, OR STEP030 PICKS UP CLEANLY.
+//* ANY STEP ABEND OR NON-ZERO RETURN CODE ROUTES TO STEPABN BELOW,
+//* WHICH WRITES AN ALERT RECORD TO THE OPERATOR ALERT DATA SET.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ROTENCDR,RD=R
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ROTIN    DD   DSN=PROD.ROTENC.INPUT,DISP=SHR
+//ROTOUT   DD   DSN=PROD.ROTENC.OUTPUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+T
+13
+B
+/*
+//*
+//STEP010A IF (STEP010.RC > 0) THEN
+//STEPABN1 EXEC PGM=ALERTGEN
+//ALERTIN  DD   *
+NIGHTJOB STEP010 (ROT-ENCODER) ENDED RC=&STEP010.RC, ABEND NOTIFIED
+/*
+//ALERTOUT DD   DSN=PROD.OPS.ALERTS,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+// ENDIF
+//*
+//STEP020  EXEC PGM=FIZZBUZZ,RD=R,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//PRIMEOUT DD   DSN=PROD.FIZZBUZZ.PRIMES,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//CANDIN   DD   DSN=PROD.FIZZBUZZ.CANDIDATES,DISP=SHR
+//FBCHKPT  DD   DSN=PROD.FIZZBUZZ.CHKPT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+T
+5
+0
+S
+N
+100000
+/*
+//*
+//STEP020A IF (STEP020.RC > 0) THEN
+//STEPABN2 EXEC PGM=ALERTGEN
+//ALERTIN  DD   *
+NIGHTJOB STEP020 (FIZZ-BUZZ) ENDED RC=&STEP020.RC, ABEND NOTIFIED
+/*
+//ALERTOUT DD   DSN=PROD.OPS.ALERTS,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+// ENDIF
+//*
+//STEP030  EXEC PGM=QMARKS,RD=R,COND=(0,NE,STEP020)
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//QMIN     DD   DSN=PROD.QMARKS.INPUT,DISP=SHR
+//QMOUT    DD   DSN=PROD.QMARKS.OUTPUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+10
+3
+B
+/*
+//*
+//STEP030A IF (STEP030.RC > 0) THEN
+//STEPABN3 EXEC PGM=ALERTGEN
+//ALERTIN  DD   *
+NIGHTJOB STEP030 (QUESTION-MARKS) ENDED RC=&STEP030.RC, ABEND NOTIFIED
+/*
+//ALERTOUT DD   DSN=PROD.OPS.ALERTS,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+// ENDIF
